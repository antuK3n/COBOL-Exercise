@@ -4,30 +4,72 @@
        *> This program is a simple Point-of-Sale (POS) system
        *> that allows users to add, view, edit, and delete product entries.
        *> It also writes the entries to a CSV file.
+       *>
+       *> Takes the signed-in user's role on the PROCEDURE DIVISION
+       *> USING clause below, so it must be built as a dynamically
+       *> loadable module and launched through LOGIN-TO-POS's CALL,
+       *> never linked as its own standalone executable - see the
+       *> Makefile.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PRODUCT-FILE ASSIGN TO "PRODUCTS.CSV"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       *> The file PRODUCTS.CSV is used to store product data sequentially.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-PRODUCT-NAME
+               FILE STATUS IS WS-PRODUCT-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO "RECEIPT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
+
+           SELECT RECEIPT-LOG-FILE ASSIGN TO "RECEIPT-LOG.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-LOG-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT TXN-COUNTER-FILE ASSIGN TO "TXN-COUNTER.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-COUNTER-STATUS.
+
+       *> PRODUCTS.CSV is now an indexed file keyed on product name, so the
+       *> catalog is no longer bounded by an in-memory table size.
+       *> RECEIPT.csv holds the line items for the sale just rung up, in
+       *> the layout OUTPUT-CSV (COBOL_RECEIPT.cbl) already parses.
+       *> RECEIPT-LOG.csv accumulates every sale for the day so a batch
+       *> job can roll them up later.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCT-FILE.
        01  PRODUCT-RECORD.
-           05  PR-PRODUCT-NAME        PIC X(20). *> Stores the product name.
-           05  PR-COMMA-1             PIC X     VALUE ','. *> Separator for CSV.
+           05  PR-PRODUCT-NAME        PIC X(20). *> Key: product name.
            05  PR-PRODUCT-QUANTITY    PIC 9(5). *> Stores the product quantity.
-           05  PR-COMMA-2             PIC X     VALUE ','. *> Separator for CSV.
            05  PR-PRODUCT-PRICE       PIC 9(7). *> Stores the product price.
+           05  PR-PRODUCT-TAXABLE     PIC X VALUE 'Y'. *> VAT status.
+               88  PRODUCT-IS-TAXABLE     VALUE 'Y'.
+               88  PRODUCT-IS-VAT-EXEMPT  VALUE 'N'.
+
+       *> This section defines the record structure for the indexed catalog.
+
+       FD  RECEIPT-FILE.
+       01  RECEIPT-RECORD             PIC X(100).
+
+       FD  RECEIPT-LOG-FILE.
+       01  RECEIPT-LOG-RECORD         PIC X(100).
 
-       *> This section defines the record structure for storing data in the CSV.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                PIC X(120).
+
+       FD  TXN-COUNTER-FILE.
+       01  TXN-COUNTER-RECORD          PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01  WS-CONSTANTS.
-           05  MAX-ENTRIES            PIC 999   VALUE 100. *> Maximum entries.
            05  DECIMAL-SEPARATOR      PIC X     VALUE '.'. *> Price formatting.
 
        01  WS-PROMPTS.
@@ -42,14 +84,28 @@
                    VALUE "3. Edit Entry". *> Editing an entry.
                10  OPTION-DELETE  PIC X(30)
                    VALUE "4. Delete Entry". *> Deleting an entry.
+               10  OPTION-SELL    PIC X(30)
+                   VALUE "5. Sell Product (Checkout)". *> Ring up a sale.
                10  OPTION-EXIT    PIC X(30)
-                   VALUE "5. Exit System". *> Exiting the system.
+                   VALUE "6. Exit System". *> Exiting the system.
+           05  MENU-OPTIONS-CASHIER.
+               10  CASH-OPTION-ADD  PIC X(30)
+                   VALUE "1. Add New Entry". *> New entry.
+               10  CASH-OPTION-VIEW PIC X(30)
+                   VALUE "2. View Entries". *> Viewing entries.
+               10  CASH-OPTION-SELL PIC X(30)
+                   VALUE "5. Sell Product (Checkout)". *> Ring up a sale.
+               10  CASH-OPTION-EXIT PIC X(30)
+                   VALUE "6. Exit System". *> Exiting the system.
 
        01  WS-ENTRY-DATA.
            05  WS-PRODUCT-DETAILS.
                10  WS-PRODUCT-NAME    PIC X(20). *> Product name.
                10  WS-QUANTITY        PIC 9(5). *> Quantity temporarily.
                10  WS-UNIT-PRICE      PIC 9(7). *> Product price temporarily.
+               10  WS-TAXABLE-FLAG    PIC X. *> Y=taxable, N=VAT exempt.
+                   88  ENTRY-IS-TAXABLE    VALUE "Y".
+                   88  ENTRY-IS-VAT-EXEMPT VALUE "N".
 
        *> The working-storage section holds temporary and constant data used.
 
@@ -59,37 +115,110 @@
                88  CHOICE-VIEW        VALUE "2". *> View Entries.
                88  CHOICE-EDIT        VALUE "3". *> Edit Entry.
                88  CHOICE-DELETE      VALUE "4". *> Delete Entry.
-               88  CHOICE-EXIT        VALUE "5". *> Exit System.
+               88  CHOICE-SELL        VALUE "5". *> Sell Product.
+               88  CHOICE-EXIT        VALUE "6". *> Exit System.
            05  WS-CONTINUE-FLAG       PIC X     VALUE "Y". *> Flag to continue.
                88  CONTINUE-ENTRY     VALUE "Y". *> Indicates continuation.
                88  STOP-ENTRY         VALUE "N". *> Indicates stopping.
 
-       01  WS-ENTRY-MANAGEMENT.
-           05  WS-ENTRY-COUNT         PIC 999   VALUE ZERO. *> Entries Tracker.
-           05  WS-ENTRIES.
-               10  WS-ENTRY           OCCURS 100 TIMES
-                   INDEXED BY IDX-ENTRY. *> Stores up to 100 product entries.
-                   15  WS-STORED-NAME     PIC X(20). *> Product name.
-                   15  WS-STORED-QUANTITY PIC 9(5). *> Product quantity.
-                   15  WS-STORED-PRICE    PIC 9(7). *> Product price.
-
        01  WS-EDIT-DELETE-VARS.
-           05  WS-SELECTED-ENTRY      PIC 999.
+           05  WS-SELECTED-NAME       PIC X(20). *> Product name to edit/delete.
            05  WS-CONFIRMATION        PIC X.
                88  CONFIRMED          VALUE "Y".
                88  NOT-CONFIRMED      VALUE "N".
+           05  WS-FOUND-FLAG          PIC X     VALUE "N".
+               88  ENTRY-FOUND        VALUE "Y".
 
        01  WS-STOP-FLAG               PIC X     VALUE "N".
        01  WS-NEW-PRODUCT-NAME        PIC X(20).
        01  WS-NEW-QUANTITY            PIC 9(5).
        01  WS-NEW-PRICE               PIC 9(7).
+       01  WS-NEW-TAXABLE             PIC X.
+
+       01  WS-DISPLAY-INDEX           PIC 999   VALUE ZERO. *> Row number for VIEW.
+       01  WS-VIEW-EOF-FLAG           PIC X     VALUE "N".
+           88  VIEW-AT-EOF            VALUE "Y".
+
+       01  WS-SALE-VARS.
+           05  WS-SALE-PRODUCT-NAME   PIC X(20). *> Product being sold.
+           05  WS-SALE-QUANTITY       PIC 9(5). *> Quantity sold.
+           05  WS-SALE-FOUND-FLAG     PIC X     VALUE "N".
+               88  SALE-ITEM-FOUND    VALUE "Y".
+           05  WS-SALE-PRICE-EDIT     PIC Z(6)9. *> Edited unit price.
+           05  WS-SALE-SUBTOTAL-NUM   PIC 9(9). *> Price * quantity.
+           05  WS-SALE-SUBTOTAL-EDIT  PIC Z(8)9. *> Edited subtotal.
+           05  WS-SALE-QTY-EDIT       PIC Z(4)9. *> Edited quantity.
+           05  WS-SALE-LINE           PIC X(100).
+           05  WS-SALE-RUNNING-SUBTOTAL PIC 9(9). *> Sum of all items.
+
+       01  WS-TOTALS-VARS.
+           05  WS-SALE-TAXABLE-SUBTOTAL PIC 9(9). *> Sum of taxable items.
+           05  WS-SALE-EXEMPT-SUBTOTAL  PIC 9(9). *> Sum of exempt items.
+           05  WS-SALE-TAX-AMOUNT     PIC 9(9). *> 12% VAT on taxable sales.
+           05  WS-SALE-GRAND-TOTAL    PIC 9(9). *> Subtotal plus tax.
+           05  WS-TOTALS-LABEL        PIC X(17).
+           05  WS-TOTALS-AMOUNT-EDIT  PIC Z(8)9.
+           05  WS-TOTALS-LINE         PIC X(100).
+
+       01  WS-PAYMENT-VARS.
+           05  WS-PAYMENT-METHOD      PIC 9. *> 1=Cash 2=GCash 3=Card.
+               88  TENDER-IS-CASH     VALUE 1.
+               88  TENDER-IS-GCASH    VALUE 2.
+               88  TENDER-IS-CARD     VALUE 3.
+           05  WS-PAYMENT-AMOUNT      PIC 9(9). *> Amount tendered.
+           05  WS-PAYMENT-METHOD-EDIT PIC 9.
+           05  WS-PAYMENT-AMOUNT-EDIT PIC Z(8)9.
+           05  WS-PAYMENT-LINE        PIC X(100).
+
+       01  WS-RECEIPT-STATUS          PIC XX    VALUE "00".
+       01  WS-RECEIPT-LOG-STATUS      PIC XX    VALUE "00".
+       01  WS-PRODUCT-STATUS          PIC XX    VALUE "00".
+       01  WS-TXN-COUNTER-STATUS      PIC XX    VALUE "00".
+
+       01  WS-TXN-VARS.
+           05  WS-TRANSACTION-NUMBER  PIC 9(6). *> This sale's number.
+           05  WS-TRANSACTION-DATE    PIC X(8). *> YYYYMMDD.
+           05  WS-TRANSACTION-TIME    PIC X(6). *> HHMMSS.
+           05  WS-TRANSACTION-LINE    PIC X(100).
+
+       01  WS-ENTRY-VALIDATION.
+           05  WS-VALID-ENTRY-FLAG    PIC X     VALUE "N".
+               88  VALID-ENTRY        VALUE "Y".
+
+       01  WS-AUDIT-STATUS            PIC XX    VALUE "00".
+       01  WS-AUDIT-TIMESTAMP         PIC X(14).
+       01  WS-AUDIT-VARS.
+           05  WS-AUDIT-ACTION        PIC X(6).
+           05  WS-AUDIT-OLD-NAME      PIC X(20).
+           05  WS-AUDIT-OLD-QTY       PIC 9(5).
+           05  WS-AUDIT-OLD-PRICE     PIC 9(7).
+           05  WS-AUDIT-NEW-NAME      PIC X(20).
+           05  WS-AUDIT-NEW-QTY       PIC 9(5).
+           05  WS-AUDIT-NEW-PRICE     PIC 9(7).
+           05  WS-AUDIT-LINE          PIC X(120).
+
+       LINKAGE SECTION.
+       01  LK-USER-ROLE               PIC X(10). *> Role passed by LOGIN.
+           88  USER-IS-ADMIN              VALUE "ADMIN".
 
        *> Main processing logic begins here.
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-USER-ROLE.
 
        MAIN-PROCESSING.
+           PERFORM OPEN-CATALOG
            PERFORM MAIN-MENU-PROCESS
-               UNTIL WS-MENU-CHOICE = "5". *> Loops until the user exits.
+               UNTIL WS-MENU-CHOICE = "6" *> Loops until the user exits.
+           GOBACK.
+
+       *> Opens the indexed catalog for update. A missing PRODUCTS.CSV
+       *> is created empty rather than treated as an error.
+       OPEN-CATALOG.
+           OPEN I-O PRODUCT-FILE
+           IF WS-PRODUCT-STATUS = "35"
+               OPEN OUTPUT PRODUCT-FILE
+               CLOSE PRODUCT-FILE
+               OPEN I-O PRODUCT-FILE
+           END-IF.
 
        MAIN-MENU-PROCESS.
            PERFORM DISPLAY-MENU
@@ -99,11 +228,16 @@
            DISPLAY SPACES
            DISPLAY MENU-HEADER
            DISPLAY SPACES
-           DISPLAY MENU-OPTIONS
+           IF USER-IS-ADMIN
+               DISPLAY MENU-OPTIONS
+           ELSE
+               DISPLAY MENU-OPTIONS-CASHIER
+           END-IF
            DISPLAY "Enter your choice: "
            ACCEPT WS-MENU-CHOICE.
 
-       *> Handles the user's menu choice.
+       *> Handles the user's menu choice. Edit and Delete are reserved
+       *> for the admin role - a cashier is bounced back to the menu.
        PROCESS-MENU-CHOICE.
            EVALUATE WS-MENU-CHOICE
                WHEN "1"
@@ -111,15 +245,35 @@
                WHEN "2"
                    PERFORM VIEW-ENTRIES-ROUTINE
                WHEN "3"
-                   PERFORM EDIT-ENTRY-ROUTINE
+                   PERFORM EDIT-ENTRY-ACCESS-CHECK
                WHEN "4"
-                   PERFORM DELETE-ENTRY-ROUTINE
+                   PERFORM DELETE-ENTRY-ACCESS-CHECK
                WHEN "5"
-                   PERFORM WRITE-TO-CSV
+                   PERFORM SELL-ENTRY-ROUTINE
+               WHEN "6"
+                   PERFORM CLOSE-CATALOG
                WHEN OTHER
                    DISPLAY "Invalid choice. Try again."
            END-EVALUATE.
 
+       EDIT-ENTRY-ACCESS-CHECK.
+           IF USER-IS-ADMIN
+               PERFORM EDIT-ENTRY-ROUTINE
+           ELSE
+               DISPLAY "Access denied. Admins only."
+           END-IF.
+
+       DELETE-ENTRY-ACCESS-CHECK.
+           IF USER-IS-ADMIN
+               PERFORM DELETE-ENTRY-ROUTINE
+           ELSE
+               DISPLAY "Access denied. Admins only."
+           END-IF.
+
+       CLOSE-CATALOG.
+           CLOSE PRODUCT-FILE
+           DISPLAY "Catalog saved.".
+
        *> Routine to add new product entries.
        ENTRY-ADDITION-ROUTINE.
            MOVE "N" TO WS-STOP-FLAG
@@ -127,16 +281,16 @@
                UNTIL WS-STOP-FLAG = "Y".
 
        ADD-ENTRY-LOOP.
-           IF WS-ENTRY-COUNT < MAX-ENTRIES
-               PERFORM CAPTURE-ENTRY-DETAILS
-               PERFORM STORE-ENTRY
-               PERFORM CONTINUE-ENTRY-PROMPT
-           ELSE
-               DISPLAY "Maximum entries reached!"
-               MOVE "Y" TO WS-STOP-FLAG
-           END-IF.
+           PERFORM CAPTURE-ENTRY-DETAILS
+           PERFORM STORE-ENTRY
+           PERFORM CONTINUE-ENTRY-PROMPT.
 
        CAPTURE-ENTRY-DETAILS.
+           MOVE "N" TO WS-VALID-ENTRY-FLAG
+           PERFORM CAPTURE-ENTRY-ATTEMPT
+               UNTIL VALID-ENTRY.
+
+       CAPTURE-ENTRY-ATTEMPT.
            DISPLAY "Enter Product Name: "
            ACCEPT WS-PRODUCT-NAME
 
@@ -144,13 +298,38 @@
            ACCEPT WS-QUANTITY
 
            DISPLAY "Enter Unit Price: "
-           ACCEPT WS-UNIT-PRICE.
+           ACCEPT WS-UNIT-PRICE
+
+           DISPLAY "Taxable? (Y/N): "
+           ACCEPT WS-TAXABLE-FLAG
+
+           IF WS-PRODUCT-NAME = SPACES
+               DISPLAY "Product name cannot be blank. Try again."
+           ELSE IF WS-QUANTITY = ZERO
+               DISPLAY "Quantity cannot be zero. Try again."
+           ELSE IF WS-UNIT-PRICE = ZERO
+               DISPLAY "Unit price cannot be zero. Try again."
+           ELSE IF NOT ENTRY-IS-TAXABLE AND NOT ENTRY-IS-VAT-EXEMPT
+               DISPLAY "Taxable must be Y or N. Try again."
+           ELSE
+               MOVE "Y" TO WS-VALID-ENTRY-FLAG
+           END-IF.
 
+       *> Writes the new entry straight to the indexed catalog; a
+       *> duplicate key is rejected instead of creating a second row.
        STORE-ENTRY.
-           ADD 1 TO WS-ENTRY-COUNT
-           MOVE WS-PRODUCT-NAME TO WS-STORED-NAME(WS-ENTRY-COUNT)
-           MOVE WS-QUANTITY TO WS-STORED-QUANTITY(WS-ENTRY-COUNT)
-           MOVE WS-UNIT-PRICE TO WS-STORED-PRICE(WS-ENTRY-COUNT).
+           MOVE WS-PRODUCT-NAME TO PR-PRODUCT-NAME
+           MOVE WS-QUANTITY TO PR-PRODUCT-QUANTITY
+           MOVE WS-UNIT-PRICE TO PR-PRODUCT-PRICE
+           MOVE WS-TAXABLE-FLAG TO PR-PRODUCT-TAXABLE
+
+           WRITE PRODUCT-RECORD
+               INVALID KEY
+                   DISPLAY "A product named " WS-PRODUCT-NAME
+                       " already exists. Use Edit Entry to change it."
+               NOT INVALID KEY
+                   DISPLAY "Entry added successfully!"
+           END-WRITE.
 
        CONTINUE-ENTRY-PROMPT.
            DISPLAY "Add another entry? (Y/N): "
@@ -159,145 +338,426 @@
                MOVE "Y" TO WS-STOP-FLAG
            END-IF.
 
-       *> Routine to view all product entries.
+       *> Routine to view all product entries, in key order.
        VIEW-ENTRIES-ROUTINE.
-           IF WS-ENTRY-COUNT = ZERO
-               DISPLAY "No entries to display."
-           ELSE
+           MOVE ZERO TO WS-DISPLAY-INDEX
+           MOVE "N" TO WS-VIEW-EOF-FLAG
+           MOVE LOW-VALUES TO PR-PRODUCT-NAME
+           START PRODUCT-FILE KEY IS NOT LESS THAN PR-PRODUCT-NAME
+               INVALID KEY
+                   MOVE "Y" TO WS-VIEW-EOF-FLAG
+           END-START
+
+           IF NOT VIEW-AT-EOF
                PERFORM DISPLAY-ENTRY-HEADER
                PERFORM DISPLAY-ENTRIES
+                   UNTIL VIEW-AT-EOF
+           END-IF
+
+           IF WS-DISPLAY-INDEX = ZERO
+               DISPLAY "No entries to display."
            END-IF.
 
        DISPLAY-ENTRY-HEADER.
            DISPLAY "-------------------------------------------"
-           DISPLAY "NO PRODUCT NAME      QUANTITY   UNIT PRICE"
+           DISPLAY "NO PRODUCT NAME      QUANTITY   UNIT PRICE  TAX"
            DISPLAY "-------------------------------------------".
 
        DISPLAY-ENTRIES.
-           PERFORM VARYING IDX-ENTRY FROM 1 BY 1
-               UNTIL IDX-ENTRY > WS-ENTRY-COUNT
-               DISPLAY IDX-ENTRY " "
-                   WS-STORED-NAME(IDX-ENTRY)
-                   "  "
-                   WS-STORED-QUANTITY(IDX-ENTRY)
-                   "  "
-                   WS-STORED-PRICE(IDX-ENTRY)
-           END-PERFORM.
-
-       *> Routine to edit a product entry.
+           READ PRODUCT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-VIEW-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-DISPLAY-INDEX
+                   DISPLAY WS-DISPLAY-INDEX " "
+                       PR-PRODUCT-NAME
+                       "  "
+                       PR-PRODUCT-QUANTITY
+                       "  "
+                       PR-PRODUCT-PRICE
+                       "  "
+                       PR-PRODUCT-TAXABLE
+           END-READ.
+
+       *> Routine to edit a product entry, looked up by name.
        EDIT-ENTRY-ROUTINE.
-           PERFORM VIEW-ENTRIES-ROUTINE
-           IF WS-ENTRY-COUNT > ZERO
-               DISPLAY "Entry number to edit: "
-               ACCEPT WS-SELECTED-ENTRY
-
-               IF WS-SELECTED-ENTRY > 0 AND
-                  WS-SELECTED-ENTRY <= WS-ENTRY-COUNT
-
-                   DISPLAY "Current Product Name: "
-                       WS-STORED-NAME(WS-SELECTED-ENTRY)
-                   DISPLAY "Current Quantity: "
-                       WS-STORED-QUANTITY(WS-SELECTED-ENTRY)
-                   DISPLAY "Current Unit Price: "
-                       WS-STORED-PRICE(WS-SELECTED-ENTRY)
-
-                   DISPLAY "New Product Name (Enter to keep): "
-                   ACCEPT WS-NEW-PRODUCT-NAME
-
-                   IF WS-NEW-PRODUCT-NAME NOT = SPACES
-                       MOVE WS-NEW-PRODUCT-NAME TO
-                           WS-STORED-NAME(WS-SELECTED-ENTRY)
-                   END-IF
-
-                   DISPLAY "New Quantity (0 to keep): "
-                   ACCEPT WS-NEW-QUANTITY
-
-                   IF WS-NEW-QUANTITY NOT = ZERO
-                       MOVE WS-NEW-QUANTITY TO
-                           WS-STORED-QUANTITY(WS-SELECTED-ENTRY)
-                   END-IF
-
-                   DISPLAY "New Unit Price (0 to keep): "
-                   ACCEPT WS-NEW-PRICE
-
-                   IF WS-NEW-PRICE NOT = ZERO
-                       MOVE WS-NEW-PRICE TO
-                           WS-STORED-PRICE(WS-SELECTED-ENTRY)
-                   END-IF
-
-                   DISPLAY "Entry updated successfully!"
-               ELSE
-                   DISPLAY "Invalid entry number."
-               END-IF
+           DISPLAY "Product Name to Edit: "
+           ACCEPT WS-SELECTED-NAME
+           MOVE WS-SELECTED-NAME TO PR-PRODUCT-NAME
+
+           READ PRODUCT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-READ
+
+           IF NOT ENTRY-FOUND
+               DISPLAY "Product not found: " WS-SELECTED-NAME
+           ELSE
+               PERFORM APPLY-EDIT
            END-IF.
 
-       *> Routine to delete a product entry.
+       APPLY-EDIT.
+           DISPLAY "Current Product Name: " PR-PRODUCT-NAME
+           DISPLAY "Current Quantity: " PR-PRODUCT-QUANTITY
+           DISPLAY "Current Unit Price: " PR-PRODUCT-PRICE
+
+           MOVE PR-PRODUCT-NAME TO WS-AUDIT-OLD-NAME
+           MOVE PR-PRODUCT-QUANTITY TO WS-AUDIT-OLD-QTY
+           MOVE PR-PRODUCT-PRICE TO WS-AUDIT-OLD-PRICE
+
+           DISPLAY "New Quantity (0 to keep): "
+           ACCEPT WS-NEW-QUANTITY
+           IF WS-NEW-QUANTITY NOT = ZERO
+               MOVE WS-NEW-QUANTITY TO PR-PRODUCT-QUANTITY
+           END-IF
+
+           DISPLAY "New Unit Price (0 to keep): "
+           ACCEPT WS-NEW-PRICE
+           IF WS-NEW-PRICE NOT = ZERO
+               MOVE WS-NEW-PRICE TO PR-PRODUCT-PRICE
+           END-IF
+
+           DISPLAY "New Taxable Y/N (Enter to keep): "
+           ACCEPT WS-NEW-TAXABLE
+           IF WS-NEW-TAXABLE = "Y" OR WS-NEW-TAXABLE = "N"
+               MOVE WS-NEW-TAXABLE TO PR-PRODUCT-TAXABLE
+           END-IF
+
+           REWRITE PRODUCT-RECORD
+
+           DISPLAY "New Product Name (Enter to keep): "
+           ACCEPT WS-NEW-PRODUCT-NAME
+           IF WS-NEW-PRODUCT-NAME NOT = SPACES
+               PERFORM RENAME-ENTRY
+           END-IF
+
+           MOVE PR-PRODUCT-NAME TO WS-AUDIT-NEW-NAME
+           MOVE PR-PRODUCT-QUANTITY TO WS-AUDIT-NEW-QTY
+           MOVE PR-PRODUCT-PRICE TO WS-AUDIT-NEW-PRICE
+           MOVE "EDIT" TO WS-AUDIT-ACTION
+           PERFORM APPEND-AUDIT-RECORD
+
+           DISPLAY "Entry updated successfully!".
+
+       *> The product name is the record key, so renaming an entry
+       *> means deleting the old key and writing a new one.
+       RENAME-ENTRY.
+           DELETE PRODUCT-FILE RECORD
+           MOVE WS-NEW-PRODUCT-NAME TO PR-PRODUCT-NAME
+           WRITE PRODUCT-RECORD
+               INVALID KEY
+                   DISPLAY "A product named " WS-NEW-PRODUCT-NAME
+                       " already exists. Name left unchanged."
+                   MOVE WS-AUDIT-OLD-NAME TO PR-PRODUCT-NAME
+                   WRITE PRODUCT-RECORD
+           END-WRITE.
+
+       *> Routine to delete a product entry, looked up by name.
        DELETE-ENTRY-ROUTINE.
-           PERFORM VIEW-ENTRIES-ROUTINE
-           IF WS-ENTRY-COUNT > ZERO
-               DISPLAY "Entry number to delete: "
-               ACCEPT WS-SELECTED-ENTRY
-
-               IF WS-SELECTED-ENTRY > 0 AND
-                  WS-SELECTED-ENTRY <= WS-ENTRY-COUNT
-                   DISPLAY "Confirm delete? (Y/N): "
-                   ACCEPT WS-CONFIRMATION
-
-                   IF WS-CONFIRMATION = "Y"
-                       PERFORM SHIFT-ENTRIES-DOWN
-                       SUBTRACT 1 FROM WS-ENTRY-COUNT
-                       DISPLAY "Entry deleted successfully!"
-                   END-IF
-               ELSE
-                   DISPLAY "Invalid entry number."
+           DISPLAY "Product Name to Delete: "
+           ACCEPT WS-SELECTED-NAME
+           MOVE WS-SELECTED-NAME TO PR-PRODUCT-NAME
+
+           READ PRODUCT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-READ
+
+           IF NOT ENTRY-FOUND
+               DISPLAY "Product not found: " WS-SELECTED-NAME
+           ELSE
+               DISPLAY "Confirm delete? (Y/N): "
+               ACCEPT WS-CONFIRMATION
+               IF CONFIRMED
+                   MOVE PR-PRODUCT-NAME TO WS-AUDIT-OLD-NAME
+                   MOVE PR-PRODUCT-QUANTITY TO WS-AUDIT-OLD-QTY
+                   MOVE PR-PRODUCT-PRICE TO WS-AUDIT-OLD-PRICE
+                   MOVE SPACES TO WS-AUDIT-NEW-NAME
+                   MOVE ZERO TO WS-AUDIT-NEW-QTY
+                   MOVE ZERO TO WS-AUDIT-NEW-PRICE
+                   MOVE "DELETE" TO WS-AUDIT-ACTION
+                   PERFORM APPEND-AUDIT-RECORD
+
+                   DELETE PRODUCT-FILE RECORD
+                   DISPLAY "Entry deleted successfully!"
                END-IF
            END-IF.
 
-       SHIFT-ENTRIES-DOWN.
-           PERFORM VARYING IDX-ENTRY FROM WS-SELECTED-ENTRY BY 1
-               UNTIL IDX-ENTRY >= WS-ENTRY-COUNT
-               MOVE WS-STORED-NAME(IDX-ENTRY + 1)
-                   TO WS-STORED-NAME(IDX-ENTRY)
-               MOVE WS-STORED-QUANTITY(IDX-ENTRY + 1)
-                   TO WS-STORED-QUANTITY(IDX-ENTRY)
-               MOVE WS-STORED-PRICE(IDX-ENTRY + 1)
-                   TO WS-STORED-PRICE(IDX-ENTRY)
-           END-PERFORM.
-
-       *> Routine to write all product entries to the CSV file.
-       WRITE-TO-CSV.
-           IF WS-ENTRY-COUNT > 0
-               DISPLAY "Starting to write to CSV, Total Entries: "
-                   WS-ENTRY-COUNT
-               OPEN OUTPUT PRODUCT-FILE
-
-               PERFORM VARYING IDX-ENTRY FROM 1 BY 1
-                   UNTIL IDX-ENTRY > WS-ENTRY-COUNT
-
-                   *> Write Product Name
-                   MOVE WS-STORED-NAME(IDX-ENTRY)
-                       TO PR-PRODUCT-NAME
-                   WRITE PRODUCT-RECORD FROM PR-PRODUCT-NAME
-
-                   *> Write Quantity
-                   MOVE WS-STORED-QUANTITY(IDX-ENTRY)
-                       TO PR-PRODUCT-QUANTITY
-                   WRITE PRODUCT-RECORD FROM PR-PRODUCT-QUANTITY
-
-                   *> Write Unit Price
-                   MOVE WS-STORED-PRICE(IDX-ENTRY)
-                       TO PR-PRODUCT-PRICE
-                   WRITE PRODUCT-RECORD FROM PR-PRODUCT-PRICE
-
-                   *> Write a blank line between entries for formatting
-                   MOVE SPACES TO PRODUCT-RECORD
-                   WRITE PRODUCT-RECORD
-               END-PERFORM
+       *> Appends an old-value/new-value/timestamp line to AUDIT.csv
+       *> so catalog edits and deletes can be traced after the fact.
+       APPEND-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-AUDIT-ACTION      DELIMITED BY SPACE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-OLD-NAME    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-OLD-QTY     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-OLD-PRICE   DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-NEW-NAME    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-NEW-QTY     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-NEW-PRICE   DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-TIMESTAMP   DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       *> Routine to ring up a sale: reduces on-hand quantity and
+       *> appends the line item to RECEIPT.csv / RECEIPT-LOG.csv.
+       SELL-ENTRY-ROUTINE.
+           MOVE "N" TO WS-STOP-FLAG
+           MOVE ZERO TO WS-SALE-RUNNING-SUBTOTAL
+           MOVE ZERO TO WS-SALE-TAXABLE-SUBTOTAL
+           MOVE ZERO TO WS-SALE-EXEMPT-SUBTOTAL
+           PERFORM ASSIGN-TRANSACTION-NUMBER
+           OPEN OUTPUT RECEIPT-FILE
+           IF WS-RECEIPT-STATUS NOT = "00"
+               DISPLAY "Could not open RECEIPT.csv - it may be locked "
+                   "by another process. Sale cancelled."
+           ELSE
+               PERFORM WRITE-TRANSACTION-HEADER
+               PERFORM SELL-ITEM-LOOP
+                   UNTIL WS-STOP-FLAG = "Y"
+               PERFORM FINALIZE-SALE
+               CLOSE RECEIPT-FILE
+           END-IF.
 
-               CLOSE PRODUCT-FILE
-               DISPLAY "Completed writing all entries to CSV."
+       *> Reads the last-used transaction number from TXN-COUNTER.dat,
+       *> increments it, and writes it back so every sale (POS run or
+       *> not) gets its own number. A missing counter file starts at 1.
+       ASSIGN-TRANSACTION-NUMBER.
+           OPEN INPUT TXN-COUNTER-FILE
+           IF WS-TXN-COUNTER-STATUS = "35"
+               MOVE ZERO TO WS-TRANSACTION-NUMBER
+           ELSE
+               READ TXN-COUNTER-FILE
+               MOVE TXN-COUNTER-RECORD TO WS-TRANSACTION-NUMBER
+               CLOSE TXN-COUNTER-FILE
+           END-IF
+
+           ADD 1 TO WS-TRANSACTION-NUMBER
+           MOVE WS-TRANSACTION-NUMBER TO TXN-COUNTER-RECORD
+           OPEN OUTPUT TXN-COUNTER-FILE
+           WRITE TXN-COUNTER-RECORD
+           CLOSE TXN-COUNTER-FILE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TRANSACTION-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TRANSACTION-TIME.
+
+       *> Stamps the receipt with the transaction number and timestamp
+       *> before any item lines, so OUTPUT-CSV can print them on the
+       *> printed receipt.
+       WRITE-TRANSACTION-HEADER.
+           MOVE SPACES TO WS-TRANSACTION-LINE
+           STRING "Transaction"           DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  WS-TRANSACTION-NUMBER    DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  WS-TRANSACTION-DATE      DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  WS-TRANSACTION-TIME      DELIMITED BY SIZE
+               INTO WS-TRANSACTION-LINE
+           END-STRING
+
+           MOVE WS-TRANSACTION-LINE TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           OPEN EXTEND RECEIPT-LOG-FILE
+           IF WS-RECEIPT-LOG-STATUS = "35"
+               OPEN OUTPUT RECEIPT-LOG-FILE
+           END-IF
+           MOVE WS-TRANSACTION-LINE TO RECEIPT-LOG-RECORD
+           WRITE RECEIPT-LOG-RECORD
+           CLOSE RECEIPT-LOG-FILE.
+
+       SELL-ITEM-LOOP.
+           PERFORM CAPTURE-SALE-DETAILS
+           PERFORM FIND-ENTRY-BY-NAME
+           IF SALE-ITEM-FOUND
+               PERFORM APPLY-SALE
+           ELSE
+               DISPLAY "Product not found: " WS-SALE-PRODUCT-NAME
+           END-IF
+           PERFORM CONTINUE-SALE-PROMPT.
+
+       CAPTURE-SALE-DETAILS.
+           DISPLAY "Enter Product Name to Sell: "
+           ACCEPT WS-SALE-PRODUCT-NAME
+           DISPLAY "Enter Quantity Sold: "
+           ACCEPT WS-SALE-QUANTITY.
+
+       FIND-ENTRY-BY-NAME.
+           MOVE WS-SALE-PRODUCT-NAME TO PR-PRODUCT-NAME
+           READ PRODUCT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-SALE-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-SALE-FOUND-FLAG
+           END-READ.
+
+       APPLY-SALE.
+           IF WS-SALE-QUANTITY > PR-PRODUCT-QUANTITY
+               DISPLAY "Insufficient stock. On hand: "
+                   PR-PRODUCT-QUANTITY
            ELSE
-               DISPLAY "No entries to write to CSV."
+               SUBTRACT WS-SALE-QUANTITY FROM PR-PRODUCT-QUANTITY
+               COMPUTE WS-SALE-SUBTOTAL-NUM =
+                   PR-PRODUCT-PRICE * WS-SALE-QUANTITY
+               ADD WS-SALE-SUBTOTAL-NUM TO WS-SALE-RUNNING-SUBTOTAL
+               IF PRODUCT-IS-TAXABLE
+                   ADD WS-SALE-SUBTOTAL-NUM TO WS-SALE-TAXABLE-SUBTOTAL
+               ELSE
+                   ADD WS-SALE-SUBTOTAL-NUM TO WS-SALE-EXEMPT-SUBTOTAL
+               END-IF
+               MOVE PR-PRODUCT-PRICE TO WS-SALE-PRICE-EDIT
+               REWRITE PRODUCT-RECORD
+               PERFORM WRITE-SALE-LINE
+               DISPLAY "Sold " WS-SALE-QUANTITY " of "
+                   WS-SALE-PRODUCT-NAME ". Remaining: "
+                   PR-PRODUCT-QUANTITY
+           END-IF.
+
+       WRITE-SALE-LINE.
+           MOVE WS-SALE-SUBTOTAL-NUM TO WS-SALE-SUBTOTAL-EDIT
+           MOVE WS-SALE-QUANTITY TO WS-SALE-QTY-EDIT
+
+           MOVE SPACES TO WS-SALE-LINE
+           STRING WS-SALE-PRODUCT-NAME   DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-SALE-QTY-EDIT       DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-SALE-PRICE-EDIT     DELIMITED BY SIZE
+                  ".00,"                 DELIMITED BY SIZE
+                  WS-SALE-SUBTOTAL-EDIT  DELIMITED BY SIZE
+                  ".00,"                 DELIMITED BY SIZE
+                  PR-PRODUCT-TAXABLE     DELIMITED BY SIZE
+               INTO WS-SALE-LINE
+           END-STRING
+
+           MOVE WS-SALE-LINE TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           OPEN EXTEND RECEIPT-LOG-FILE
+           IF WS-RECEIPT-LOG-STATUS = "35"
+               OPEN OUTPUT RECEIPT-LOG-FILE
+           END-IF
+           MOVE WS-SALE-LINE TO RECEIPT-LOG-RECORD
+           WRITE RECEIPT-LOG-RECORD
+           CLOSE RECEIPT-LOG-FILE.
+
+       CONTINUE-SALE-PROMPT.
+           DISPLAY "Sell another item in this sale? (Y/N): "
+           ACCEPT WS-CONTINUE-FLAG
+           IF WS-CONTINUE-FLAG = "N"
+               MOVE "Y" TO WS-STOP-FLAG
            END-IF.
 
-       STOP RUN.
+       *> Totals up the sale, writes the Subtotal/Taxable/Exempt/Tax/
+       *> Grand Total rows, and then captures how the customer paid.
+       *> Tax applies only to the taxable portion, so a VAT-exempt item
+       *> sold alongside a taxed one doesn't get taxed twice.
+       FINALIZE-SALE.
+           COMPUTE WS-SALE-TAX-AMOUNT ROUNDED =
+               WS-SALE-TAXABLE-SUBTOTAL * 12 / 100
+           COMPUTE WS-SALE-GRAND-TOTAL =
+               WS-SALE-RUNNING-SUBTOTAL + WS-SALE-TAX-AMOUNT
+
+           MOVE "Subtotal" TO WS-TOTALS-LABEL
+           MOVE WS-SALE-RUNNING-SUBTOTAL TO WS-TOTALS-AMOUNT-EDIT
+           PERFORM WRITE-TOTALS-LINE
+
+           MOVE "Taxable Sales" TO WS-TOTALS-LABEL
+           MOVE WS-SALE-TAXABLE-SUBTOTAL TO WS-TOTALS-AMOUNT-EDIT
+           PERFORM WRITE-TOTALS-LINE
+
+           MOVE "VAT Exempt Sales" TO WS-TOTALS-LABEL
+           MOVE WS-SALE-EXEMPT-SUBTOTAL TO WS-TOTALS-AMOUNT-EDIT
+           PERFORM WRITE-TOTALS-LINE
+
+           MOVE "Tax" TO WS-TOTALS-LABEL
+           MOVE WS-SALE-TAX-AMOUNT TO WS-TOTALS-AMOUNT-EDIT
+           PERFORM WRITE-TOTALS-LINE
+
+           MOVE "Grand Total" TO WS-TOTALS-LABEL
+           MOVE WS-SALE-GRAND-TOTAL TO WS-TOTALS-AMOUNT-EDIT
+           PERFORM WRITE-TOTALS-LINE
+
+           PERFORM CAPTURE-PAYMENT.
+
+       *> Writes one totals row (Subtotal, Tax, or Grand Total) using
+       *> the same NAME,0,0,AMOUNT layout OUTPUT-CSV already expects.
+       WRITE-TOTALS-LINE.
+           MOVE SPACES TO WS-TOTALS-LINE
+           STRING FUNCTION TRIM(WS-TOTALS-LABEL) DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  "0"                             DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  "0"                             DELIMITED BY SIZE
+                  ","                             DELIMITED BY SIZE
+                  WS-TOTALS-AMOUNT-EDIT           DELIMITED BY SIZE
+                  ".00"                           DELIMITED BY SIZE
+               INTO WS-TOTALS-LINE
+           END-STRING
+
+           MOVE WS-TOTALS-LINE TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           OPEN EXTEND RECEIPT-LOG-FILE
+           IF WS-RECEIPT-LOG-STATUS = "35"
+               OPEN OUTPUT RECEIPT-LOG-FILE
+           END-IF
+           MOVE WS-TOTALS-LINE TO RECEIPT-LOG-RECORD
+           WRITE RECEIPT-LOG-RECORD
+           CLOSE RECEIPT-LOG-FILE.
+
+       *> Asks the cashier how the customer paid and records it on the
+       *> receipt so OUTPUT-CSV can print the tender and change due.
+       CAPTURE-PAYMENT.
+           DISPLAY "Grand Total Due: " WS-SALE-GRAND-TOTAL
+           DISPLAY "Tender Method (1=Cash 2=GCash 3=Card): "
+           ACCEPT WS-PAYMENT-METHOD
+           DISPLAY "Amount Tendered: "
+           ACCEPT WS-PAYMENT-AMOUNT
+           PERFORM WRITE-PAYMENT-LINE.
+
+       WRITE-PAYMENT-LINE.
+           MOVE WS-PAYMENT-METHOD TO WS-PAYMENT-METHOD-EDIT
+           MOVE WS-PAYMENT-AMOUNT TO WS-PAYMENT-AMOUNT-EDIT
+
+           MOVE SPACES TO WS-PAYMENT-LINE
+           STRING "Payment"                DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  WS-PAYMENT-METHOD-EDIT   DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  WS-PAYMENT-AMOUNT-EDIT   DELIMITED BY SIZE
+                  ".00,0"                  DELIMITED BY SIZE
+               INTO WS-PAYMENT-LINE
+           END-STRING
+
+           MOVE WS-PAYMENT-LINE TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           OPEN EXTEND RECEIPT-LOG-FILE
+           IF WS-RECEIPT-LOG-STATUS = "35"
+               OPEN OUTPUT RECEIPT-LOG-FILE
+           END-IF
+           MOVE WS-PAYMENT-LINE TO RECEIPT-LOG-RECORD
+           WRITE RECEIPT-LOG-RECORD
+           CLOSE RECEIPT-LOG-FILE.
