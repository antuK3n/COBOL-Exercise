@@ -1,13 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CallBatchFile.
 
+       *> This program runs the clear-inventory and delete-account batch
+       *> files. Before either CALL 'SYSTEM' it now requires the operator
+       *> to type DELETE to confirm, backs up the CSV the batch file is
+       *> about to clear, and logs the attempt to DELETE-LOG.csv.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DELETE-LOG-FILE ASSIGN TO "DELETE-LOG.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DELETE-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DELETE-LOG-FILE.
+       01  DELETE-LOG-RECORD        PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  BATCH-COMMAND        PIC X(100) VALUE SPACES.
        01  USER-CHOICE          PIC 9 VALUE 0.
 
+       01  WS-DELETE-LOG-STATUS PIC XX. *> DELETE-LOG.csv status.
+           88  DELETE-LOG-MISSING   VALUE "35".
+       01  WS-LOG-LINE           PIC X(100). *> Line built for the log.
+
+       01  WS-CONFIRM-TEXT       PIC X(10) VALUE SPACES. *> Typed DELETE.
+           88  DELETE-CONFIRMED      VALUE "DELETE".
+
+       01  WS-DATE-STAMP.
+           05  WS-STAMP-YEAR     PIC 9(4). *> Log/backup date stamp.
+           05  WS-STAMP-MONTH    PIC 9(2).
+           05  WS-STAMP-DAY      PIC 9(2).
+       01  WS-BACKUP-COMMAND     PIC X(100). *> copy command for backup.
+
        PROCEDURE DIVISION.
        BEGIN.
            DISPLAY "Choose an option:"
@@ -17,15 +44,13 @@
            DISPLAY "Enter your choice (1, 2, or 3): " WITH NO ADVANCING.
            ACCEPT USER-CHOICE.
 
+           ACCEPT WS-DATE-STAMP FROM DATE YYYYMMDD.
+
            EVALUATE USER-CHOICE
                WHEN 1
-                   MOVE "cmd /c inventory_delete.bat" TO BATCH-COMMAND
-                   CALL "SYSTEM" USING BATCH-COMMAND
-                   DISPLAY "Inventory batch file executed successfully."
+                   PERFORM CLEAR-INVENTORY-OPTION
                WHEN 2
-                   MOVE "cmd /c account_delete.bat" TO BATCH-COMMAND
-                   CALL "SYSTEM" USING BATCH-COMMAND
-                   DISPLAY "Account batch file executed successfully."
+                   PERFORM DELETE-ACCOUNT-OPTION
                WHEN 3
                    DISPLAY "Exiting program."
                WHEN OTHER
@@ -33,3 +58,83 @@
            END-EVALUATE.
 
            STOP RUN.
+
+       *> Confirms, backs up INVENTORY.csv, and runs the clear batch.
+       CLEAR-INVENTORY-OPTION.
+           DISPLAY "Type DELETE to confirm clearing Inventory: "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-TEXT
+           IF DELETE-CONFIRMED
+               PERFORM BACKUP-INVENTORY
+               MOVE "cmd /c inventory_delete.bat" TO BATCH-COMMAND
+               CALL "SYSTEM" USING BATCH-COMMAND
+               DISPLAY "Inventory batch file executed successfully."
+               PERFORM LOG-DELETE-ATTEMPT
+           ELSE
+               DISPLAY "Confirmation not entered. Cancelled."
+           END-IF.
+
+       *> Confirms, backs up USERS.csv, and runs the account-delete batch.
+       DELETE-ACCOUNT-OPTION.
+           DISPLAY "Type DELETE to confirm deleting Account: "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-TEXT
+           IF DELETE-CONFIRMED
+               PERFORM BACKUP-USERS
+               MOVE "cmd /c account_delete.bat" TO BATCH-COMMAND
+               CALL "SYSTEM" USING BATCH-COMMAND
+               DISPLAY "Account batch file executed successfully."
+               PERFORM LOG-DELETE-ATTEMPT
+           ELSE
+               DISPLAY "Confirmation not entered. Cancelled."
+           END-IF.
+
+       *> Copies INVENTORY.csv to a dated backup before it gets cleared.
+       BACKUP-INVENTORY.
+           MOVE SPACES TO WS-BACKUP-COMMAND
+           STRING "cmd /c copy INVENTORY.csv INVENTORY_BACKUP_"
+                      DELIMITED BY SIZE
+                  WS-STAMP-YEAR  DELIMITED BY SIZE
+                  WS-STAMP-MONTH DELIMITED BY SIZE
+                  WS-STAMP-DAY   DELIMITED BY SIZE
+                  ".csv"         DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+
+       *> Copies USERS.csv to a dated backup before an account is
+       *> deleted.
+       BACKUP-USERS.
+           MOVE SPACES TO WS-BACKUP-COMMAND
+           STRING "cmd /c copy USERS.csv USERS_BACKUP_"
+                      DELIMITED BY SIZE
+                  WS-STAMP-YEAR  DELIMITED BY SIZE
+                  WS-STAMP-MONTH DELIMITED BY SIZE
+                  WS-STAMP-DAY   DELIMITED BY SIZE
+                  ".csv"         DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+
+       *> Appends one line to DELETE-LOG.csv recording what was deleted
+       *> and when.
+       LOG-DELETE-ATTEMPT.
+           OPEN EXTEND DELETE-LOG-FILE
+           IF DELETE-LOG-MISSING
+               OPEN OUTPUT DELETE-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-STAMP-YEAR  DELIMITED BY SIZE
+                  "-"            DELIMITED BY SIZE
+                  WS-STAMP-MONTH DELIMITED BY SIZE
+                  "-"            DELIMITED BY SIZE
+                  WS-STAMP-DAY   DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  USER-CHOICE    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  "DELETE"       DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+           MOVE WS-LOG-LINE TO DELETE-LOG-RECORD
+           WRITE DELETE-LOG-RECORD
+           CLOSE DELETE-LOG-FILE.
