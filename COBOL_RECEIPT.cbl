@@ -8,9 +8,16 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                    SELECT CSV-FILE ASSIGN TO 'RECEIPT.csv'
-                       ORGANIZATION IS LINE SEQUENTIAL.
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CSV-STATUS.
+
+                   SELECT PRINT-FILE ASSIGN TO 'RECEIPT_PRINT.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-PRINT-STATUS.
 
        *> The file 'RECEIPT.csv' stores product data and totals.
+       *> 'RECEIPT_PRINT.txt' receives a copy of the formatted receipt
+       *> so it can be reprinted or archived after the terminal scrolls.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,52 +33,182 @@
 
        *> CSV-RECORD defines the structure of the data in the file.
 
+       FD  PRINT-FILE.
+       01  PRINT-RECORD             PIC X(100). *> Formatted receipt line.
+
        WORKING-STORAGE SECTION.
        01  EOF-FLAG               PIC X VALUE 'N'. *> End-of-file flag.
        01  PRODUCT-NAME           PIC X(50). *> Product name.
        01  PRODUCT-QUANTITY       PIC 9(3). *> Quantity.
        01  PRODUCT-PRICE          PIC X(10). *> Price.
        01  PRODUCT-SUBTOTAL       PIC X(10). *> Subtotal.
+       01  PRODUCT-TAXABLE        PIC X VALUE 'Y'. *> Y=taxable, N=exempt.
+           88  PRODUCT-LINE-IS-TAXABLE    VALUE 'Y'.
+       01  WS-TXN-NUMBER  PIC 9(6). *> Transaction no., full width.
        01  TEMP-QUANTITY          PIC X(10). *> Unformatted quantity.
        01  TEMP-PRICE             PIC X(15). *> Unformatted price.
        01  TEMP-SUBTOTAL          PIC X(15). *> Unformatted subtotal.
+       01  TEMP-TAXABLE           PIC X(3). *> Unformatted taxable flag.
 
        01  SUBTOTAL-TOTAL         PIC X(10) VALUE SPACES. *> Subtotal.
        01  DISCOUNT-TOTAL         PIC X(10) VALUE SPACES. *> Discount.
+       01  TAXABLE-SALES-TOTAL    PIC X(10) VALUE SPACES. *> Taxable sales.
+       01  EXEMPT-SALES-TOTAL     PIC X(10) VALUE SPACES. *> Exempt sales.
        01  TAX-TOTAL              PIC X(10) VALUE SPACES. *> Tax.
        01  GRANDTOTAL-TOTAL       PIC X(10) VALUE SPACES. *> Grand total.
 
+       01  TRANSACTION-NUMBER     PIC X(10) VALUE SPACES. *> Txn number.
+       01  TRANSACTION-DATE       PIC X(10) VALUE SPACES. *> YYYYMMDD.
+       01  TRANSACTION-TIME       PIC X(10) VALUE SPACES. *> HHMMSS.
+
+       01  WS-PAYMENT-METHOD-CODE PIC 9     VALUE 0. *> How they paid.
+           88  TENDER-IS-CASH         VALUE 1.
+           88  TENDER-IS-GCASH        VALUE 2.
+           88  TENDER-IS-CARD         VALUE 3.
+       01  WS-PAYMENT-METHOD-NAME  PIC X(10) VALUE SPACES.
+       01  WS-AMOUNT-TENDERED      PIC 9(9)V99 VALUE 0.
+       01  WS-AMOUNT-TENDERED-EDIT PIC Z(7)9.99.
+       01  WS-CHANGE-DUE           PIC 9(9)V99 VALUE 0.
+       01  WS-CHANGE-DUE-EDIT      PIC Z(7)9.99.
+
        01  ITEM-COUNT             PIC 9(3) VALUE 0. *> Number of items.
        01  ITEM-INDEX             PIC 9(3). *> Item index.
        01  DISPLAY-NAME           OCCURS 100 TIMES PIC X(50). *> Item names.
        01  DISPLAY-QUANTITY       OCCURS 100 TIMES PIC 9(3). *> Quantities.
        01  DISPLAY-PRICE          OCCURS 100 TIMES PIC X(10). *> Prices.
        01  DISPLAY-SUBTOTAL       OCCURS 100 TIMES PIC X(10). *> Subtotals.
+       01  DISPLAY-TAXABLE        OCCURS 100 TIMES PIC X. *> Taxable flags.
+
+       01  WS-PRINT-STATUS        PIC XX. *> RECEIPT_PRINT.txt status.
+           88  PRINT-FILE-OK          VALUE "00".
+       01  WS-PRINT-LINE          PIC X(100). *> Line built for output.
+
+       01  WS-CSV-STATUS          PIC XX. *> RECEIPT.csv status.
+           88  CSV-FILE-MISSING       VALUE "35".
 
        *> Working-storage holds data for processing.
 
        PROCEDURE DIVISION.
            OPEN INPUT CSV-FILE *> Open the CSV file for reading.
+           IF CSV-FILE-MISSING
+               DISPLAY "RECEIPT.csv not found - nothing to print."
+               STOP RUN
+           END-IF
            PERFORM READ-CSV UNTIL EOF-FLAG = 'Y' *> Read until end of file.
            CLOSE CSV-FILE *> Close the file.
 
-           DISPLAY "----------------------------------------"
-           DISPLAY "               RECEIPT                  "
-           DISPLAY "----------------------------------------"
+           OPEN OUTPUT PRINT-FILE *> Open the receipt print file.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "Could not open RECEIPT_PRINT.txt - "
+                   "printing to screen only."
+           END-IF
+
+           MOVE "----------------------------------------"
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+           MOVE "               RECEIPT                  "
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+           MOVE "----------------------------------------"
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Transaction No: " DELIMITED BY SIZE
+                  TRANSACTION-NUMBER DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Date: "            DELIMITED BY SIZE
+                  TRANSACTION-DATE    DELIMITED BY SIZE
+                  "  Time: "          DELIMITED BY SIZE
+                  TRANSACTION-TIME    DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE "----------------------------------------"
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
 
            PERFORM PRINT-ITEMS *> Display item details.
 
-           DISPLAY "----------------------------------------"
-           DISPLAY "Subtotal: " SUBTOTAL-TOTAL
-           DISPLAY "Discount: " DISCOUNT-TOTAL
-           DISPLAY "Tax: " TAX-TOTAL
-           DISPLAY "Grand Total: " GRANDTOTAL-TOTAL
-           DISPLAY "----------------------------------------"
-           DISPLAY "Thank you for shopping with us!"
-           DISPLAY "----------------------------------------"
+           MOVE "----------------------------------------"
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Subtotal: " DELIMITED BY SIZE
+                  SUBTOTAL-TOTAL DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Discount: " DELIMITED BY SIZE
+                  DISCOUNT-TOTAL DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Taxable Sales: " DELIMITED BY SIZE
+                  TAXABLE-SALES-TOTAL DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "VAT Exempt Sales: " DELIMITED BY SIZE
+                  EXEMPT-SALES-TOTAL DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Tax Due: " DELIMITED BY SIZE
+                  TAX-TOTAL DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "Grand Total: " DELIMITED BY SIZE
+                  GRANDTOTAL-TOTAL DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           PERFORM SHOW-PRINT-LINE
+
+           MOVE "----------------------------------------"
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+
+           PERFORM SHOW-PAYMENT
+
+           MOVE "Thank you for shopping with us!" TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+           MOVE "----------------------------------------"
+               TO WS-PRINT-LINE
+           PERFORM SHOW-PRINT-LINE
+
+           IF PRINT-FILE-OK
+               CLOSE PRINT-FILE *> Close the receipt print file.
+           END-IF
 
            STOP RUN. *> End the program.
 
+       *> Displays WS-PRINT-LINE and, when RECEIPT_PRINT.txt opened
+       *> successfully, writes the same text to it so the receipt
+       *> survives past the terminal.
+       SHOW-PRINT-LINE.
+           DISPLAY WS-PRINT-LINE
+           IF PRINT-FILE-OK
+               MOVE WS-PRINT-LINE TO PRINT-RECORD
+               WRITE PRINT-RECORD
+           END-IF.
+
        READ-CSV.
            READ CSV-FILE INTO CSV-RECORD *> Read a record from the file.
                AT END
@@ -81,22 +218,41 @@
            END-READ.
 
        Parse-CSV-Record.
+           MOVE SPACES TO TEMP-TAXABLE
            UNSTRING CSV-RECORD DELIMITED BY "," INTO
                PRODUCT-NAME
                TEMP-QUANTITY
                TEMP-PRICE
-               TEMP-SUBTOTAL *> Split the record.
+               TEMP-SUBTOTAL
+               TEMP-TAXABLE *> Split the record.
            END-UNSTRING
 
            MOVE FUNCTION TRIM(PRODUCT-NAME) TO PRODUCT-NAME *> Trim name.
            MOVE FUNCTION NUMVAL(TEMP-QUANTITY) TO PRODUCT-QUANTITY *> Convert.
            MOVE FUNCTION TRIM(TEMP-PRICE) TO PRODUCT-PRICE *> Trim price.
            MOVE FUNCTION TRIM(TEMP-SUBTOTAL) TO PRODUCT-SUBTOTAL *>Trim subtotal
+           IF FUNCTION TRIM(TEMP-TAXABLE) = SPACES
+               MOVE 'Y' TO PRODUCT-TAXABLE
+           ELSE
+               MOVE FUNCTION TRIM(TEMP-TAXABLE) TO PRODUCT-TAXABLE
+           END-IF
 
-           IF PRODUCT-NAME = "Subtotal"
+           IF PRODUCT-NAME = "Transaction"
+               MOVE FUNCTION NUMVAL(TEMP-QUANTITY) TO WS-TXN-NUMBER
+               MOVE WS-TXN-NUMBER TO TRANSACTION-NUMBER
+               MOVE PRODUCT-PRICE TO TRANSACTION-DATE
+               MOVE PRODUCT-SUBTOTAL TO TRANSACTION-TIME
+           ELSE IF PRODUCT-NAME = "Payment"
+               MOVE PRODUCT-QUANTITY TO WS-PAYMENT-METHOD-CODE
+               MOVE FUNCTION NUMVAL(PRODUCT-PRICE) TO WS-AMOUNT-TENDERED
+           ELSE IF PRODUCT-NAME = "Subtotal"
                MOVE PRODUCT-SUBTOTAL TO SUBTOTAL-TOTAL
            ELSE IF PRODUCT-NAME = "Discount"
                MOVE PRODUCT-SUBTOTAL TO DISCOUNT-TOTAL
+           ELSE IF PRODUCT-NAME = "Taxable Sales"
+               MOVE PRODUCT-SUBTOTAL TO TAXABLE-SALES-TOTAL
+           ELSE IF PRODUCT-NAME = "VAT Exempt Sales"
+               MOVE PRODUCT-SUBTOTAL TO EXEMPT-SALES-TOTAL
            ELSE IF PRODUCT-NAME = "Tax"
                MOVE PRODUCT-SUBTOTAL TO TAX-TOTAL
            ELSE IF PRODUCT-NAME = "Grand Total"
@@ -107,14 +263,89 @@
                MOVE PRODUCT-QUANTITY TO DISPLAY-QUANTITY (ITEM-COUNT)
                MOVE PRODUCT-PRICE TO DISPLAY-PRICE (ITEM-COUNT)
                MOVE PRODUCT-SUBTOTAL TO DISPLAY-SUBTOTAL (ITEM-COUNT)
+               MOVE PRODUCT-TAXABLE TO DISPLAY-TAXABLE (ITEM-COUNT)
            END-IF.
 
        PRINT-ITEMS.
            PERFORM VARYING ITEM-INDEX FROM 1 BY 1
                UNTIL ITEM-INDEX > ITEM-COUNT *> Loop through items.
-                  DISPLAY "Item: " DISPLAY-NAME (ITEM-INDEX)
-                  DISPLAY "Quantity: " DISPLAY-QUANTITY (ITEM-INDEX)
-                  DISPLAY "Price: " DISPLAY-PRICE (ITEM-INDEX)
-                  DISPLAY "Subtotal: " DISPLAY-SUBTOTAL (ITEM-INDEX)
-                  DISPLAY "" *> Blank line.
+                  MOVE SPACES TO WS-PRINT-LINE
+                  STRING "Item: " DELIMITED BY SIZE
+                         DISPLAY-NAME (ITEM-INDEX) DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+                  END-STRING
+                  PERFORM SHOW-PRINT-LINE
+
+                  MOVE SPACES TO WS-PRINT-LINE
+                  STRING "Quantity: " DELIMITED BY SIZE
+                         DISPLAY-QUANTITY (ITEM-INDEX) DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+                  END-STRING
+                  PERFORM SHOW-PRINT-LINE
+
+                  MOVE SPACES TO WS-PRINT-LINE
+                  STRING "Price: " DELIMITED BY SIZE
+                         DISPLAY-PRICE (ITEM-INDEX) DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+                  END-STRING
+                  PERFORM SHOW-PRINT-LINE
+
+                  MOVE SPACES TO WS-PRINT-LINE
+                  STRING "Subtotal: " DELIMITED BY SIZE
+                         DISPLAY-SUBTOTAL (ITEM-INDEX) DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+                  END-STRING
+                  PERFORM SHOW-PRINT-LINE
+
+                  MOVE SPACES TO WS-PRINT-LINE
+                  STRING "Taxable: " DELIMITED BY SIZE
+                         DISPLAY-TAXABLE (ITEM-INDEX) DELIMITED BY SIZE
+                      INTO WS-PRINT-LINE
+                  END-STRING
+                  PERFORM SHOW-PRINT-LINE
+
+                  MOVE SPACES TO WS-PRINT-LINE
+                  PERFORM SHOW-PRINT-LINE *> Blank line.
            END-PERFORM.
+
+       SHOW-PAYMENT.
+           EVALUATE TRUE
+               WHEN TENDER-IS-CASH
+                   MOVE "Cash" TO WS-PAYMENT-METHOD-NAME
+               WHEN TENDER-IS-GCASH
+                   MOVE "GCash" TO WS-PAYMENT-METHOD-NAME
+               WHEN TENDER-IS-CARD
+                   MOVE "Card" TO WS-PAYMENT-METHOD-NAME
+               WHEN OTHER
+                   MOVE SPACES TO WS-PAYMENT-METHOD-NAME
+           END-EVALUATE
+
+           IF WS-PAYMENT-METHOD-NAME NOT = SPACES
+               MOVE WS-AMOUNT-TENDERED TO WS-AMOUNT-TENDERED-EDIT
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "Payment (" DELIMITED BY SIZE
+                      WS-PAYMENT-METHOD-NAME DELIMITED BY SIZE
+                      "): " DELIMITED BY SIZE
+                      WS-AMOUNT-TENDERED-EDIT DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM SHOW-PRINT-LINE
+               IF TENDER-IS-CASH
+                   IF WS-AMOUNT-TENDERED >
+                       FUNCTION NUMVAL(GRANDTOTAL-TOTAL)
+                       COMPUTE WS-CHANGE-DUE =
+                           WS-AMOUNT-TENDERED -
+                           FUNCTION NUMVAL(GRANDTOTAL-TOTAL)
+                       MOVE WS-CHANGE-DUE TO WS-CHANGE-DUE-EDIT
+                       MOVE SPACES TO WS-PRINT-LINE
+                       STRING "Change Due: " DELIMITED BY SIZE
+                              WS-CHANGE-DUE-EDIT DELIMITED BY SIZE
+                           INTO WS-PRINT-LINE
+                       END-STRING
+                       PERFORM SHOW-PRINT-LINE
+                   END-IF
+               END-IF
+               MOVE "----------------------------------------"
+                   TO WS-PRINT-LINE
+               PERFORM SHOW-PRINT-LINE
+           END-IF.
