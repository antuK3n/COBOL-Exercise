@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-SALES-REPORT.
+
+       *> This program reads RECEIPT-LOG.csv, the running log every
+       *> sale appends to, and prints a Z-report for the day: the
+       *> transaction count, gross sales, total discounts, total tax,
+       *> and the net total actually collected.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-LOG-FILE ASSIGN TO "RECEIPT-LOG.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       *> RECEIPT-LOG.csv holds one line per transaction header, item
+       *> sold, totals row, and payment row, in the layout
+       *> POINT-OF-SALE-SYSTEM already writes it in.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECEIPT-LOG-FILE.
+       01  RECEIPT-LOG-RECORD         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS              PIC XX.
+           88  LOG-FILE-MISSING           VALUE "35".
+       01  WS-LOG-EOF-FLAG            PIC X VALUE 'N'.
+           88  LOG-AT-EOF                 VALUE 'Y'.
+
+       01  WS-FIELD-1                 PIC X(20).
+       01  WS-FIELD-2                 PIC X(20).
+       01  WS-FIELD-3                 PIC X(20).
+       01  WS-FIELD-4                 PIC X(20).
+       01  WS-FIELD-5                 PIC X(20).
+
+       01  WS-TODAY-DATE               PIC 9(8). *> YYYYMMDD, from the OS.
+       01  WS-IN-TODAYS-TXN-FLAG       PIC X VALUE 'N'.
+           88  IN-TODAYS-TRANSACTION       VALUE 'Y'.
+
+       01  WS-TXN-COUNT               PIC 9(7) VALUE 0.
+       01  WS-GROSS-SALES             PIC 9(9)V99 VALUE 0.
+       01  WS-TOTAL-DISCOUNTS         PIC 9(9)V99 VALUE 0.
+       01  WS-TOTAL-TAX               PIC 9(9)V99 VALUE 0.
+       01  WS-NET-TOTAL               PIC 9(9)V99 VALUE 0.
+
+       01  WS-TXN-COUNT-EDIT          PIC Z(6)9.
+       01  WS-GROSS-SALES-EDIT        PIC Z(7)9.99.
+       01  WS-TOTAL-DISCOUNTS-EDIT    PIC Z(7)9.99.
+       01  WS-TOTAL-TAX-EDIT          PIC Z(7)9.99.
+       01  WS-NET-TOTAL-EDIT          PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM SUMMARIZE-LOG
+           PERFORM PRINT-Z-REPORT
+           STOP RUN.
+
+       *> ----------------------------------------------------------
+       *> Reads RECEIPT-LOG.csv one line at a time and accumulates the
+       *> figures needed for the Z-report, counting only transactions
+       *> dated today - RECEIPT-LOG.csv is never rotated, so it still
+       *> holds every prior day's transactions too. The system does
+       *> not yet track discounts anywhere, so WS-TOTAL-DISCOUNTS stays
+       *> at its initial zero and is reported as such.
+       *> ----------------------------------------------------------
+       SUMMARIZE-LOG.
+           OPEN INPUT RECEIPT-LOG-FILE
+           IF LOG-FILE-MISSING
+               DISPLAY "RECEIPT-LOG.csv not found - no sales today."
+           ELSE
+               PERFORM READ-LOG-LINE UNTIL LOG-AT-EOF
+               CLOSE RECEIPT-LOG-FILE
+           END-IF.
+
+       READ-LOG-LINE.
+           READ RECEIPT-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-LOG-EOF-FLAG
+               NOT AT END
+                   PERFORM CLASSIFY-LOG-LINE
+           END-READ.
+
+       CLASSIFY-LOG-LINE.
+           MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+           MOVE SPACES TO WS-FIELD-4 WS-FIELD-5
+           UNSTRING RECEIPT-LOG-RECORD DELIMITED BY ","
+               INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                    WS-FIELD-4 WS-FIELD-5
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(WS-FIELD-1)
+               WHEN "Transaction"
+                   IF FUNCTION NUMVAL(WS-FIELD-3) = WS-TODAY-DATE
+                       MOVE 'Y' TO WS-IN-TODAYS-TXN-FLAG
+                       ADD 1 TO WS-TXN-COUNT
+                   ELSE
+                       MOVE 'N' TO WS-IN-TODAYS-TXN-FLAG
+                   END-IF
+               WHEN "Subtotal"
+                   IF IN-TODAYS-TRANSACTION
+                       ADD FUNCTION NUMVAL(WS-FIELD-4) TO WS-GROSS-SALES
+                   END-IF
+               WHEN "Tax"
+                   IF IN-TODAYS-TRANSACTION
+                       ADD FUNCTION NUMVAL(WS-FIELD-4) TO WS-TOTAL-TAX
+                   END-IF
+               WHEN "Grand Total"
+                   IF IN-TODAYS-TRANSACTION
+                       ADD FUNCTION NUMVAL(WS-FIELD-4) TO WS-NET-TOTAL
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       *> ----------------------------------------------------------
+       *> Prints the Z-report.
+       *> ----------------------------------------------------------
+       PRINT-Z-REPORT.
+           MOVE WS-TXN-COUNT       TO WS-TXN-COUNT-EDIT
+           MOVE WS-GROSS-SALES     TO WS-GROSS-SALES-EDIT
+           MOVE WS-TOTAL-DISCOUNTS TO WS-TOTAL-DISCOUNTS-EDIT
+           MOVE WS-TOTAL-TAX       TO WS-TOTAL-TAX-EDIT
+           MOVE WS-NET-TOTAL       TO WS-NET-TOTAL-EDIT
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "               Z-REPORT                 "
+           DISPLAY "----------------------------------------"
+           DISPLAY "Transaction Count:  " WS-TXN-COUNT-EDIT
+           DISPLAY "Gross Sales:        " WS-GROSS-SALES-EDIT
+           DISPLAY "Total Discounts:    " WS-TOTAL-DISCOUNTS-EDIT
+           DISPLAY "Total Tax:          " WS-TOTAL-TAX-EDIT
+           DISPLAY "Net Total:          " WS-NET-TOTAL-EDIT
+           DISPLAY "----------------------------------------".
