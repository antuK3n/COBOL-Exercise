@@ -4,14 +4,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CSV-FILE ASSIGN TO 'INVENTORY.csv'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT SORTED-FILE ASSIGN TO 'INVENTORY_SORTED.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CSV-FILE.
        01  CSV-RECORD.
            05  FULL-RECORD         PIC X(100).
-       
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD           PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  EOF-FLAG               PIC X VALUE 'N'.
        01  CONTINUE-FLAG          PIC X VALUE 'Y'.
@@ -23,24 +30,47 @@
            05  WS-CODE             PIC X(5).
            05  WS-AVAILABLE        PIC X(5).
            05  WS-PRICE            PIC X(10).
-       01  ITEM-COUNT             PIC 9(3) VALUE 0.
+       01  WS-MAX-ITEMS           PIC 9(4) VALUE 2000.
+       01  ITEM-COUNT             PIC 9(4) VALUE 0.
        01  DISPLAY-ITEMS.
-           05  ITEM-DISPLAY OCCURS 100 TIMES.
+           05  ITEM-DISPLAY OCCURS 2000 TIMES.
                10  DISPLAY-ID         PIC X(5).
                10  DISPLAY-NAME       PIC X(20).
                10  DISPLAY-CODE       PIC X(5).
                10  DISPLAY-AVAILABLE  PIC 9(5).
                10  DISPLAY-PRICE      PIC 9(5)V99.
+               10  DISPLAY-LINE-NO    PIC 9(5).
        01  TEMP-ITEM.
            05  TEMP-ID             PIC X(5).
            05  TEMP-NAME           PIC X(20).
            05  TEMP-CODE           PIC X(5).
            05  TEMP-AVAILABLE      PIC 9(5).
            05  TEMP-PRICE          PIC 9(5)V99.
-       01  DISPLAY-INDEX          PIC 9(3) VALUE 1.
-       01  SORT-INDEX             PIC 9(3) VALUE 1.
-       01  INNER-INDEX            PIC 9(3) VALUE 1.
-       
+       01  DISPLAY-INDEX          PIC 9(4) VALUE 1.
+       01  SORT-INDEX             PIC 9(4) VALUE 1.
+       01  INNER-INDEX            PIC 9(4) VALUE 1.
+       01  WS-REORDER-POINT       PIC 9(5).
+       01  WS-REORDER-SHORTFALL   PIC S9(5).
+       01  WS-REORDER-HITS        PIC 9(4).
+       01  WS-SEARCH-TERM         PIC X(20).
+       01  WS-SEARCH-LENGTH       PIC 9(3).
+       01  WS-SEARCH-TALLY        PIC 9(3).
+       01  WS-SEARCH-HITS         PIC 9(4).
+       01  WS-DUP-INDEX           PIC 9(4).
+       01  WS-DUP-ID-FLAG         PIC X VALUE 'N'.
+           88  DUPLICATE-ID-FOUND     VALUE 'Y'.
+       01  WS-DUP-LINE-NO         PIC 9(5).
+       01  WS-LINE-NUMBER         PIC 9(5) VALUE 0.
+       01  WS-INVENTORY-FULL-FLAG PIC X VALUE 'N'.
+           88  INVENTORY-TABLE-FULL   VALUE 'Y'.
+       01  WS-SKIPPED-COUNT       PIC 9(4) VALUE 0. *> Rows skipped past WS-MAX-ITEMS.
+       01  WS-SAVE-CHOICE         PIC X.
+       01  WS-SORTED-AVAIL-EDIT   PIC 9(5).
+       01  WS-SORTED-PRICE-EDIT   PIC Z(5)9.99.
+       01  WS-CSV-STATUS          PIC XX. *> INVENTORY.csv status.
+           88  CSV-FILE-MISSING       VALUE '35'.
+       01  WS-SORTED-STATUS       PIC XX. *> INVENTORY_SORTED.csv status.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM INITIALIZE-INVENTORY
@@ -52,8 +82,17 @@
            MOVE 'N' TO EOF-FLAG
            MOVE 0 TO ITEM-COUNT
            OPEN INPUT CSV-FILE
-           PERFORM READ-CSV UNTIL EOF-FLAG = 'Y'
-           CLOSE CSV-FILE.
+           IF CSV-FILE-MISSING
+               DISPLAY "INVENTORY.csv not found - starting empty."
+           ELSE
+               PERFORM READ-CSV UNTIL EOF-FLAG = 'Y'
+               CLOSE CSV-FILE
+               IF INVENTORY-TABLE-FULL
+                   DISPLAY "*** " WS-SKIPPED-COUNT
+                       " row(s) not loaded - raise WS-MAX-ITEMS to"
+                       " load the full catalog ***"
+               END-IF
+           END-IF.
 
        PROCESS-INVENTORY.
            PERFORM DISPLAY-UNSORTED-INVENTORY
@@ -84,22 +123,143 @@
            DISPLAY "2. Sort by ID"
            DISPLAY "3. Sort by Price (Low to High)"
            DISPLAY "4. Sort by Price (High to Low)"
+           DISPLAY "5. Low-Stock Reorder Report"
+           DISPLAY "6. Search/Filter Inventory"
            ACCEPT SORT-CHOICE.
 
        SORT-INVENTORY.
            EVALUATE SORT-CHOICE
                WHEN 1 PERFORM SORT-BY-NAME
+                      PERFORM SHOW-SORTED-INVENTORY
                WHEN 2 PERFORM SORT-BY-ID
+                      PERFORM SHOW-SORTED-INVENTORY
                WHEN 3 PERFORM SORT-BY-PRICE-ASC
+                      PERFORM SHOW-SORTED-INVENTORY
                WHEN 4 PERFORM SORT-BY-PRICE-DESC
-               WHEN OTHER 
+                      PERFORM SHOW-SORTED-INVENTORY
+               WHEN 5 PERFORM REORDER-REPORT-ROUTINE
+               WHEN 6 PERFORM SEARCH-INVENTORY-ROUTINE
+               WHEN OTHER
                    DISPLAY "Invalid choice. No sorting applied."
-           END-EVALUATE
-           
+           END-EVALUATE.
+
+       *> Lists inventory rows whose code or name matches the search
+       *> term, so a single SKU can be checked without scrolling past
+       *> the whole inventory dump.
+       SEARCH-INVENTORY-ROUTINE.
+           DISPLAY "Enter code or partial name to search: "
+           ACCEPT WS-SEARCH-TERM
+           MOVE FUNCTION TRIM(WS-SEARCH-TERM) TO WS-SEARCH-TERM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TERM))
+               TO WS-SEARCH-LENGTH
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "            SEARCH RESULTS              "
+           DISPLAY "----------------------------------------"
+           MOVE ZERO TO WS-SEARCH-HITS
+           IF WS-SEARCH-LENGTH > ZERO
+               PERFORM VARYING DISPLAY-INDEX FROM 1 BY 1
+                   UNTIL DISPLAY-INDEX > ITEM-COUNT
+                   PERFORM CHECK-SEARCH-MATCH
+               END-PERFORM
+           END-IF
+
+           IF WS-SEARCH-HITS = ZERO
+               DISPLAY "No matching items found."
+           END-IF.
+
+       CHECK-SEARCH-MATCH.
+           MOVE ZERO TO WS-SEARCH-TALLY
+           INSPECT DISPLAY-NAME(DISPLAY-INDEX) TALLYING
+               WS-SEARCH-TALLY FOR ALL
+               WS-SEARCH-TERM(1:WS-SEARCH-LENGTH)
+
+           IF WS-SEARCH-TALLY > ZERO
+               OR DISPLAY-CODE(DISPLAY-INDEX) =
+                   WS-SEARCH-TERM(1:WS-SEARCH-LENGTH)
+               ADD 1 TO WS-SEARCH-HITS
+               DISPLAY "ID: " DISPLAY-ID(DISPLAY-INDEX)
+               DISPLAY "Name: " DISPLAY-NAME(DISPLAY-INDEX)
+               DISPLAY "Code: " DISPLAY-CODE(DISPLAY-INDEX)
+               DISPLAY "Price: Php " DISPLAY-PRICE(DISPLAY-INDEX)
+               DISPLAY " "
+           END-IF.
+
+       SHOW-SORTED-INVENTORY.
            DISPLAY "----------------------------------------"
            DISPLAY "         SORTED INVENTORY              "
            DISPLAY "----------------------------------------"
-           PERFORM DISPLAY-SORTED-INVENTORY.
+           PERFORM DISPLAY-SORTED-INVENTORY
+           PERFORM OFFER-SAVE-SORTED-INVENTORY.
+
+       *> Offers to write the current sorted order out to a file so
+       *> it can be handed off without screen-scraping the terminal.
+       OFFER-SAVE-SORTED-INVENTORY.
+           DISPLAY "Save this sorted list to a file? (Y/N): "
+           ACCEPT WS-SAVE-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-SAVE-CHOICE) TO WS-SAVE-CHOICE
+           IF WS-SAVE-CHOICE = 'Y'
+               PERFORM WRITE-SORTED-INVENTORY-FILE
+           END-IF.
+
+       WRITE-SORTED-INVENTORY-FILE.
+           OPEN OUTPUT SORTED-FILE
+           IF WS-SORTED-STATUS NOT = '00'
+               DISPLAY "Could not open INVENTORY_SORTED.csv."
+           ELSE
+               PERFORM VARYING DISPLAY-INDEX FROM 1 BY 1
+                   UNTIL DISPLAY-INDEX > ITEM-COUNT
+                   PERFORM BUILD-SORTED-LINE
+                   WRITE SORTED-RECORD
+               END-PERFORM
+               CLOSE SORTED-FILE
+               DISPLAY "Sorted list written to INVENTORY_SORTED.csv."
+           END-IF.
+
+       BUILD-SORTED-LINE.
+           MOVE SPACES TO SORTED-RECORD
+           MOVE DISPLAY-AVAILABLE(DISPLAY-INDEX) TO WS-SORTED-AVAIL-EDIT
+           MOVE DISPLAY-PRICE(DISPLAY-INDEX) TO WS-SORTED-PRICE-EDIT
+           STRING DISPLAY-ID(DISPLAY-INDEX)      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(DISPLAY-NAME(DISPLAY-INDEX))
+                                                  DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  DISPLAY-CODE(DISPLAY-INDEX)    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-SORTED-AVAIL-EDIT           DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-SORTED-PRICE-EDIT           DELIMITED BY SIZE
+               INTO SORTED-RECORD
+           END-STRING.
+
+       *> Prompts for a reorder point and lists only the items whose
+       *> on-hand quantity has fallen below it, with the shortfall.
+       REORDER-REPORT-ROUTINE.
+           DISPLAY "Enter reorder point quantity: "
+           ACCEPT WS-REORDER-POINT
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "         LOW-STOCK REORDER REPORT       "
+           DISPLAY "----------------------------------------"
+           MOVE ZERO TO WS-REORDER-HITS
+           PERFORM VARYING DISPLAY-INDEX FROM 1 BY 1
+               UNTIL DISPLAY-INDEX > ITEM-COUNT
+               IF DISPLAY-AVAILABLE(DISPLAY-INDEX) < WS-REORDER-POINT
+                   ADD 1 TO WS-REORDER-HITS
+                   COMPUTE WS-REORDER-SHORTFALL = WS-REORDER-POINT -
+                       DISPLAY-AVAILABLE(DISPLAY-INDEX)
+                   DISPLAY "Name: " DISPLAY-NAME(DISPLAY-INDEX)
+                   DISPLAY "Code: " DISPLAY-CODE(DISPLAY-INDEX)
+                   DISPLAY "On Hand: " DISPLAY-AVAILABLE(DISPLAY-INDEX)
+                   DISPLAY "Short By: " WS-REORDER-SHORTFALL
+                   DISPLAY " "
+               END-IF
+           END-PERFORM
+
+           IF WS-REORDER-HITS = ZERO
+               DISPLAY "No items below the reorder point."
+           END-IF.
 
        ASK-CONTINUE.
            DISPLAY "Continue? (Y/N):"
@@ -114,22 +274,55 @@
                AT END
                    MOVE 'Y' TO EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
                    PERFORM PARSE-RECORD
            END-READ.
 
        PARSE-RECORD.
-           UNSTRING FULL-RECORD DELIMITED BY ',' INTO
-               WS-ID WS-NAME WS-CODE WS-AVAILABLE WS-PRICE
-           
-           ADD 1 TO ITEM-COUNT
-           MOVE WS-ID TO DISPLAY-ID(ITEM-COUNT)
-           MOVE FUNCTION TRIM(WS-NAME) 
-               TO DISPLAY-NAME(ITEM-COUNT)
-           MOVE WS-CODE TO DISPLAY-CODE(ITEM-COUNT)
-           MOVE FUNCTION NUMVAL(WS-AVAILABLE) 
-               TO DISPLAY-AVAILABLE(ITEM-COUNT)
-           MOVE FUNCTION NUMVAL(WS-PRICE) 
-               TO DISPLAY-PRICE(ITEM-COUNT).
+           IF ITEM-COUNT >= WS-MAX-ITEMS
+               IF NOT INVENTORY-TABLE-FULL
+                   MOVE 'Y' TO WS-INVENTORY-FULL-FLAG
+                   DISPLAY "*** WARNING: INVENTORY.csv has more than "
+                       WS-MAX-ITEMS " SKUs - remaining rows skipped ***"
+               END-IF
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               UNSTRING FULL-RECORD DELIMITED BY ',' INTO
+                   WS-ID WS-NAME WS-CODE WS-AVAILABLE WS-PRICE
+
+               PERFORM CHECK-DUPLICATE-ID
+               IF DUPLICATE-ID-FOUND
+                   DISPLAY "*** WARNING: Duplicate product ID " WS-ID
+                       " in INVENTORY.csv - first seen at line "
+                       WS-DUP-LINE-NO ", duplicated at line "
+                       WS-LINE-NUMBER " - record still loaded ***"
+               END-IF
+
+               ADD 1 TO ITEM-COUNT
+               MOVE WS-ID TO DISPLAY-ID(ITEM-COUNT)
+               MOVE FUNCTION TRIM(WS-NAME)
+                   TO DISPLAY-NAME(ITEM-COUNT)
+               MOVE WS-CODE TO DISPLAY-CODE(ITEM-COUNT)
+               MOVE FUNCTION NUMVAL(WS-AVAILABLE)
+                   TO DISPLAY-AVAILABLE(ITEM-COUNT)
+               MOVE FUNCTION NUMVAL(WS-PRICE)
+                   TO DISPLAY-PRICE(ITEM-COUNT)
+               MOVE WS-LINE-NUMBER TO DISPLAY-LINE-NO(ITEM-COUNT)
+           END-IF.
+
+       *> Scans the items already loaded this run for a product ID
+       *> matching the record just read off INVENTORY.csv, and notes
+       *> the line number it was first loaded from.
+       CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUP-ID-FLAG
+           MOVE 0 TO WS-DUP-LINE-NO
+           PERFORM VARYING WS-DUP-INDEX FROM 1 BY 1
+               UNTIL WS-DUP-INDEX > ITEM-COUNT
+               IF DISPLAY-ID(WS-DUP-INDEX) = WS-ID
+                   MOVE 'Y' TO WS-DUP-ID-FLAG
+                   MOVE DISPLAY-LINE-NO(WS-DUP-INDEX) TO WS-DUP-LINE-NO
+               END-IF
+           END-PERFORM.
 
        SORT-BY-NAME.
            PERFORM VARYING SORT-INDEX FROM 1 BY 1 
@@ -214,4 +407,4 @@
                DISPLAY "Price: Php " 
                    DISPLAY-PRICE(DISPLAY-INDEX)
                DISPLAY " "
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
