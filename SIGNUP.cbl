@@ -8,9 +8,12 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                    SELECT CSV-FILE ASSIGN TO 'USERS.csv'
-                       ORGANIZATION IS LINE SEQUENTIAL.
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CSV-STATUS.
 
-       *> The file USERS.csv is used to store user data sequentially
+       *> The file USERS.csv is used to store user data sequentially,
+       *> one comma-delimited record per user: USERNAME,PASSWORD,PIN,
+       *> NAME,EMAIL,CONTACT,ROLE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,15 +30,51 @@
        01  USER-NAME          PIC X(50) VALUE SPACES.  *> Stores full name.
        01  USER-EMAIL         PIC X(50) VALUE SPACES.  *> Stores email address.
        01  USER-CONTACT       PIC 9(11) VALUE 0.       *> Stores contact number.
+       01  USER-ROLE          PIC X(10) VALUE SPACES.  *> CASHIER or ADMIN.
        01  TEMP-RECORD        PIC X(200).              *> Temp storage for CSV.
 
+       01  WS-CSV-STATUS      PIC XX.                  *> USERS.csv status.
+           88  CSV-FILE-MISSING   VALUE "35".
+
+       01  WS-USERNAME-VALID-FLAG PIC X.                *> Dup-check flag.
+           88  USERNAME-IS-VALID      VALUE "Y".
+       01  WS-EMAIL-VALID-FLAG     PIC X.                *> Dup-check flag.
+           88  EMAIL-IS-VALID          VALUE "Y".
+       01  WS-EXISTING-EOF-FLAG     PIC X.                *> Scan EOF flag.
+           88  EXISTING-AT-EOF          VALUE "Y".
+       01  TEMP-USERNAME            PIC X(50).            *> Existing user.
+       01  TEMP-PASSWORD            PIC X(50).            *> Existing pwd.
+       01  TEMP-PIN                 PIC X(10).             *> Existing PIN.
+       01  TEMP-NAME                PIC X(50).             *> Existing name.
+       01  TEMP-EMAIL               PIC X(50).             *> Existing email.
+       01  TEMP-CONTACT             PIC X(15).             *> Existing contact.
+       01  TEMP-ROLE                PIC X(10).             *> Existing role.
+
+       01  WS-PIN-CONFIRM           PIC 9(6) VALUE 0.      *> PIN re-entry.
+       01  WS-PIN-VALID-FLAG        PIC X.                 *> PIN ok flag.
+           88  PIN-IS-VALID             VALUE "Y".
+       01  WS-CONTACT-VALID-FLAG    PIC X.                 *> Contact flag.
+           88  CONTACT-IS-VALID         VALUE "Y".
+       01  WS-EMAIL-FORMAT-FLAG     PIC X.                 *> Format flag.
+           88  EMAIL-FORMAT-IS-VALID    VALUE "Y".
+       01  WS-EMAIL-LOCAL-PART      PIC X(50).             *> Before @.
+       01  WS-EMAIL-DOMAIN-PART     PIC X(50).             *> After @.
+       01  WS-DOMAIN-DOT-COUNT      PIC 9(3) VALUE 0.      *> "." tally.
+
+       01  WS-ROLE-VALID-FLAG       PIC X.                 *> Role ok flag.
+           88  ROLE-IS-VALID            VALUE "Y".
+
        PROCEDURE DIVISION.
-           OPEN OUTPUT CSV-FILE
            DISPLAY "----------------------------------------"
            DISPLAY "            SIGNUP FORM                "
            DISPLAY "----------------------------------------"
 
            PERFORM GET-USER-INPUT
+
+           OPEN EXTEND CSV-FILE
+           IF CSV-FILE-MISSING
+               OPEN OUTPUT CSV-FILE
+           END-IF
            PERFORM WRITE-TO-CSV
 
            CLOSE CSV-FILE
@@ -45,32 +84,169 @@
            DISPLAY "----------------------------------------"
            STOP RUN.
 
-       *> This section collects user input for the signup form.
+       *> This section collects user input for the signup form, checking
+       *> the username and email against USERS.csv before accepting them.
        GET-USER-INPUT.
-           DISPLAY "Enter Username: "
-           ACCEPT USER-USERNAME
+           PERFORM CAPTURE-USERNAME UNTIL USERNAME-IS-VALID
            DISPLAY "Enter Password: "
            ACCEPT USER-PASSWORD
-           DISPLAY "Enter 6-Digit PIN Code: "
-           ACCEPT USER-PIN
+           PERFORM CAPTURE-PIN UNTIL PIN-IS-VALID
            DISPLAY "Enter Full Name: "
            ACCEPT USER-NAME
+           PERFORM CAPTURE-EMAIL UNTIL EMAIL-IS-VALID
+           PERFORM CAPTURE-CONTACT UNTIL CONTACT-IS-VALID
+           PERFORM CAPTURE-ROLE UNTIL ROLE-IS-VALID.
+
+       *> Prompts for a username and rejects it if it already appears in
+       *> USERS.csv.
+       CAPTURE-USERNAME.
+           DISPLAY "Enter Username: "
+           ACCEPT USER-USERNAME
+           PERFORM CHECK-USERNAME-DUPLICATE
+           IF NOT USERNAME-IS-VALID
+               DISPLAY "That username is already taken. Try again."
+           END-IF.
+
+       *> Prompts for a PIN twice and only accepts it if both entries
+       *> match and the PIN is not all zeroes.
+       CAPTURE-PIN.
+           DISPLAY "Enter 6-Digit PIN Code: "
+           ACCEPT USER-PIN
+           DISPLAY "Re-enter PIN Code to confirm: "
+           ACCEPT WS-PIN-CONFIRM
+           IF USER-PIN = ZERO
+               MOVE "N" TO WS-PIN-VALID-FLAG
+               DISPLAY "PIN cannot be zero. Try again."
+           ELSE IF USER-PIN NOT = WS-PIN-CONFIRM
+               MOVE "N" TO WS-PIN-VALID-FLAG
+               DISPLAY "PIN entries did not match. Try again."
+           ELSE
+               MOVE "Y" TO WS-PIN-VALID-FLAG
+           END-IF.
+
+       *> Prompts for an email address, rejects it unless it contains an
+       *> "@" with text on both sides and a "." in the domain part, and
+       *> rejects it if it already appears in USERS.csv.
+       CAPTURE-EMAIL.
            DISPLAY "Enter Email Address: "
            ACCEPT USER-EMAIL
-           DISPLAY "Enter Contact Number (11 digits): "
-           ACCEPT USER-CONTACT.
+           PERFORM CHECK-EMAIL-FORMAT
+           IF NOT EMAIL-FORMAT-IS-VALID
+               MOVE "N" TO WS-EMAIL-VALID-FLAG
+               DISPLAY "Email must be in the form name@domain. Retry."
+           ELSE
+               PERFORM CHECK-EMAIL-DUPLICATE
+               IF NOT EMAIL-IS-VALID
+                   DISPLAY "That email is already registered."
+               END-IF
+           END-IF.
+
+       *> Splits USER-EMAIL on "@" and checks that both the local part
+       *> and the domain part (with a "." in it) are present.
+       CHECK-EMAIL-FORMAT.
+           MOVE "N" TO WS-EMAIL-FORMAT-FLAG
+           MOVE SPACES TO WS-EMAIL-LOCAL-PART
+           MOVE SPACES TO WS-EMAIL-DOMAIN-PART
+           UNSTRING FUNCTION TRIM(USER-EMAIL) DELIMITED BY "@"
+               INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           END-UNSTRING
+           MOVE 0 TO WS-DOMAIN-DOT-COUNT
+           IF WS-EMAIL-LOCAL-PART NOT = SPACES
+               AND WS-EMAIL-DOMAIN-PART NOT = SPACES
+               INSPECT WS-EMAIL-DOMAIN-PART
+                   TALLYING WS-DOMAIN-DOT-COUNT
+                   FOR ALL "."
+               IF WS-DOMAIN-DOT-COUNT > 0
+                   MOVE "Y" TO WS-EMAIL-FORMAT-FLAG
+               END-IF
+           END-IF.
+
+       *> Prompts for a contact number and rejects it unless it matches
+       *> the local 11-digit mobile numbering pattern (leading "09").
+       CAPTURE-CONTACT.
+           DISPLAY "Enter Contact Number (11 digits, starts with 09): "
+           ACCEPT USER-CONTACT
+           MOVE USER-CONTACT TO TEMP-CONTACT
+           IF TEMP-CONTACT (1:2) = "09"
+               MOVE "Y" TO WS-CONTACT-VALID-FLAG
+           ELSE
+               MOVE "N" TO WS-CONTACT-VALID-FLAG
+               DISPLAY "Contact number must start with 09. Try again."
+           END-IF.
+
+       *> Prompts for the account's role and rejects anything other than
+       *> CASHIER or ADMIN.
+       CAPTURE-ROLE.
+           DISPLAY "Enter Role (CASHIER/ADMIN): "
+           ACCEPT USER-ROLE
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(USER-ROLE))
+               TO USER-ROLE
+           IF USER-ROLE = "CASHIER" OR USER-ROLE = "ADMIN"
+               MOVE "Y" TO WS-ROLE-VALID-FLAG
+           ELSE
+               MOVE "N" TO WS-ROLE-VALID-FLAG
+               DISPLAY "Role must be CASHIER or ADMIN. Try again."
+           END-IF.
+
+       *> Scans USERS.csv for a record whose username matches the one
+       *> just entered.
+       CHECK-USERNAME-DUPLICATE.
+           MOVE "Y" TO WS-USERNAME-VALID-FLAG
+           OPEN INPUT CSV-FILE
+           IF NOT CSV-FILE-MISSING
+               MOVE "N" TO WS-EXISTING-EOF-FLAG
+               PERFORM READ-EXISTING-USER UNTIL EXISTING-AT-EOF
+               CLOSE CSV-FILE
+           END-IF.
+
+       *> Scans USERS.csv for a record whose email matches the one just
+       *> entered.
+       CHECK-EMAIL-DUPLICATE.
+           MOVE "Y" TO WS-EMAIL-VALID-FLAG
+           OPEN INPUT CSV-FILE
+           IF NOT CSV-FILE-MISSING
+               MOVE "N" TO WS-EXISTING-EOF-FLAG
+               PERFORM READ-EXISTING-USER UNTIL EXISTING-AT-EOF
+               CLOSE CSV-FILE
+           END-IF.
+
+       *> Reads one existing USERS.csv record and compares its username
+       *> and email against what was just entered.
+       READ-EXISTING-USER.
+           READ CSV-FILE
+               AT END
+                   MOVE "Y" TO WS-EXISTING-EOF-FLAG
+               NOT AT END
+                   UNSTRING CSV-LINE DELIMITED BY ","
+                       INTO TEMP-USERNAME TEMP-PASSWORD TEMP-PIN
+                            TEMP-NAME TEMP-EMAIL TEMP-CONTACT TEMP-ROLE
+                   IF FUNCTION TRIM(TEMP-USERNAME) =
+                       FUNCTION TRIM(USER-USERNAME)
+                       MOVE "N" TO WS-USERNAME-VALID-FLAG
+                   END-IF
+                   IF FUNCTION TRIM(TEMP-EMAIL) =
+                       FUNCTION TRIM(USER-EMAIL)
+                       MOVE "N" TO WS-EMAIL-VALID-FLAG
+                   END-IF
+           END-READ.
 
-       *> This section writes the user input to the CSV file line by line.
+       *> This section writes the user input to USERS.csv as a single
+       *> comma-delimited record, appended after whoever signed up before.
        WRITE-TO-CSV.
-           MOVE USER-USERNAME TO CSV-LINE
-           WRITE CSV-RECORD
-           MOVE USER-PASSWORD TO CSV-LINE
-           WRITE CSV-RECORD
-           MOVE USER-PIN TO CSV-LINE
-           WRITE CSV-RECORD
-           MOVE USER-NAME TO CSV-LINE
-           WRITE CSV-RECORD
-           MOVE USER-EMAIL TO CSV-LINE
-           WRITE CSV-RECORD
-           MOVE USER-CONTACT TO CSV-LINE
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(USER-USERNAME) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(USER-PASSWORD) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  USER-PIN                     DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(USER-NAME)     DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(USER-EMAIL)    DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  USER-CONTACT                 DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(USER-ROLE)     DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
            WRITE CSV-RECORD.
