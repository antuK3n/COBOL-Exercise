@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-CATALOG.
+
+       *> This program compares the inventory count file (INVENTORY.csv)
+       *> against the point-of-sale product catalog (PRODUCTS.CSV) and
+       *> reports products that are missing from either side, along with
+       *> any quantity or price mismatches between the two.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
+           SELECT PRODUCT-FILE ASSIGN TO "PRODUCTS.CSV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-PRODUCT-NAME
+               FILE STATUS IS WS-PRODUCT-STATUS.
+
+       *> INVENTORY.csv is the counted-on-hand file maintained by
+       *> VIEW-INVENTORY. PRODUCTS.CSV is the indexed catalog maintained
+       *> by the point-of-sale system.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-FILE.
+       01  INVENTORY-RECORD.
+           05  FULL-RECORD            PIC X(100).
+
+       FD  PRODUCT-FILE.
+       01  PRODUCT-RECORD.
+           05  PR-PRODUCT-NAME        PIC X(20). *> Key: product name.
+           05  PR-PRODUCT-QUANTITY    PIC 9(5).
+           05  PR-PRODUCT-PRICE       PIC 9(7).
+           05  PR-PRODUCT-TAXABLE     PIC X VALUE 'Y'. *> VAT status.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INVENTORY-STATUS        PIC XX.
+           88  INVENTORY-OK               VALUE "00".
+           88  INVENTORY-MISSING          VALUE "35".
+       01  WS-PRODUCT-STATUS          PIC XX.
+           88  PRODUCT-OK                 VALUE "00".
+           88  PRODUCT-MISSING             VALUE "35".
+
+       01  WS-INVENTORY-EOF-FLAG      PIC X VALUE 'N'.
+           88  INVENTORY-AT-EOF           VALUE 'Y'.
+       01  WS-PRODUCT-EOF-FLAG        PIC X VALUE 'N'.
+           88  PRODUCT-AT-EOF              VALUE 'Y'.
+
+       01  WS-RECORD.
+           05  WS-ID                  PIC X(5).
+           05  WS-NAME                PIC X(20).
+           05  WS-CODE                PIC X(5).
+           05  WS-AVAILABLE           PIC X(5).
+           05  WS-PRICE               PIC X(10).
+
+       01  WS-MAX-ITEMS               PIC 9(4) VALUE 2000.
+       01  ITEM-COUNT                 PIC 9(4) VALUE 0.
+       01  INVENTORY-ITEMS.
+           05  INV-ITEM OCCURS 2000 TIMES.
+               10  INV-NAME           PIC X(20).
+               10  INV-AVAILABLE      PIC 9(5).
+               10  INV-PRICE          PIC 9(5)V99.
+               10  INV-MATCHED-FLAG   PIC X.
+                   88  INV-MATCHED        VALUE 'Y'.
+
+       01  WS-INVENTORY-FULL-FLAG     PIC X VALUE 'N'.
+           88  INVENTORY-TABLE-FULL       VALUE 'Y'.
+       01  WS-SKIPPED-COUNT           PIC 9(4) VALUE 0. *> Rows skipped past WS-MAX-ITEMS.
+
+       01  WS-SCAN-INDEX               PIC 9(4).
+       01  WS-FOUND-FLAG                PIC X.
+           88  MATCH-FOUND                  VALUE 'Y'.
+
+       01  WS-PRODUCT-PRICE-EDIT       PIC 9(7). *> Display copy only - matches PR-PRODUCT-PRICE's scale.
+       01  WS-MISMATCH-COUNT            PIC 9(4) VALUE 0.
+       01  WS-MISSING-IN-PRODUCTS       PIC 9(4) VALUE 0.
+       01  WS-MISSING-IN-INVENTORY      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM LOAD-INVENTORY
+           PERFORM COMPARE-PRODUCTS-TO-INVENTORY
+           PERFORM COMPARE-INVENTORY-TO-PRODUCTS
+           PERFORM PRINT-SUMMARY
+           STOP RUN.
+
+       *> ----------------------------------------------------------
+       *> Load INVENTORY.csv into a working table so it can be
+       *> cross-checked against the product catalog in both directions.
+       *> ----------------------------------------------------------
+       LOAD-INVENTORY.
+           OPEN INPUT INVENTORY-FILE
+           IF INVENTORY-MISSING
+               DISPLAY "INVENTORY.csv not found - nothing to reconcile."
+               CLOSE INVENTORY-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-INVENTORY UNTIL INVENTORY-AT-EOF
+           CLOSE INVENTORY-FILE.
+
+       READ-INVENTORY.
+           READ INVENTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-INVENTORY-EOF-FLAG
+               NOT AT END
+                   PERFORM STORE-INVENTORY-ROW
+           END-READ.
+
+       STORE-INVENTORY-ROW.
+           IF ITEM-COUNT >= WS-MAX-ITEMS
+               MOVE 'Y' TO WS-INVENTORY-FULL-FLAG
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               UNSTRING FULL-RECORD DELIMITED BY ',' INTO
+                   WS-ID WS-NAME WS-CODE WS-AVAILABLE WS-PRICE
+               ADD 1 TO ITEM-COUNT
+               MOVE FUNCTION TRIM(WS-NAME) TO INV-NAME(ITEM-COUNT)
+               MOVE FUNCTION NUMVAL(WS-AVAILABLE)
+                   TO INV-AVAILABLE(ITEM-COUNT)
+               MOVE FUNCTION NUMVAL(WS-PRICE) TO INV-PRICE(ITEM-COUNT)
+               MOVE 'N' TO INV-MATCHED-FLAG(ITEM-COUNT)
+           END-IF.
+
+       *> ----------------------------------------------------------
+       *> Walk the product catalog and, for every product, look for a
+       *> matching inventory row by name. Flags quantity/price
+       *> mismatches and products that have no inventory count at all.
+       *> ----------------------------------------------------------
+       COMPARE-PRODUCTS-TO-INVENTORY.
+           OPEN INPUT PRODUCT-FILE
+           IF PRODUCT-MISSING
+               DISPLAY "PRODUCTS.CSV not found - nothing to reconcile."
+               STOP RUN
+           END-IF
+
+           MOVE LOW-VALUES TO PR-PRODUCT-NAME
+           START PRODUCT-FILE KEY IS NOT LESS THAN PR-PRODUCT-NAME
+               INVALID KEY MOVE 'Y' TO WS-PRODUCT-EOF-FLAG
+           END-START
+
+           PERFORM READ-NEXT-PRODUCT UNTIL PRODUCT-AT-EOF
+           CLOSE PRODUCT-FILE.
+
+       READ-NEXT-PRODUCT.
+           READ PRODUCT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PRODUCT-EOF-FLAG
+               NOT AT END
+                   PERFORM FIND-MATCHING-INVENTORY-ROW
+           END-READ.
+
+       FIND-MATCHING-INVENTORY-ROW.
+           MOVE 'N' TO WS-FOUND-FLAG
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-SCAN-INDEX > ITEM-COUNT
+               IF INV-NAME(WS-SCAN-INDEX) = PR-PRODUCT-NAME
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE 'Y' TO INV-MATCHED-FLAG(WS-SCAN-INDEX)
+                   PERFORM CHECK-FOR-MISMATCH
+               END-IF
+           END-PERFORM
+
+           IF NOT MATCH-FOUND
+               ADD 1 TO WS-MISSING-IN-INVENTORY
+               DISPLAY "In PRODUCTS.CSV but not in INVENTORY.csv: "
+                   PR-PRODUCT-NAME
+           END-IF.
+
+       CHECK-FOR-MISMATCH.
+           MOVE PR-PRODUCT-PRICE TO WS-PRODUCT-PRICE-EDIT
+           IF INV-AVAILABLE(WS-SCAN-INDEX) NOT = PR-PRODUCT-QUANTITY
+               OR INV-PRICE(WS-SCAN-INDEX) NOT = PR-PRODUCT-PRICE
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY "Mismatch for " PR-PRODUCT-NAME ":"
+               DISPLAY "  Inventory qty/price: "
+                   INV-AVAILABLE(WS-SCAN-INDEX) "/"
+                   INV-PRICE(WS-SCAN-INDEX)
+               DISPLAY "  Catalog qty/price:   "
+                   PR-PRODUCT-QUANTITY "/" WS-PRODUCT-PRICE-EDIT
+           END-IF.
+
+       *> ----------------------------------------------------------
+       *> Anything in the inventory table that was never matched above
+       *> has no corresponding catalog entry.
+       *> ----------------------------------------------------------
+       COMPARE-INVENTORY-TO-PRODUCTS.
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-SCAN-INDEX > ITEM-COUNT
+               IF NOT INV-MATCHED(WS-SCAN-INDEX)
+                   ADD 1 TO WS-MISSING-IN-PRODUCTS
+                   DISPLAY "In INVENTORY.csv but not in PRODUCTS.CSV: "
+                       INV-NAME(WS-SCAN-INDEX)
+               END-IF
+           END-PERFORM.
+
+       PRINT-SUMMARY.
+           DISPLAY "----------------------------------------"
+           DISPLAY "       RECONCILIATION SUMMARY           "
+           DISPLAY "----------------------------------------"
+           DISPLAY "Inventory rows read:          " ITEM-COUNT
+           DISPLAY "Quantity/price mismatches:    " WS-MISMATCH-COUNT
+           DISPLAY "Missing from INVENTORY.csv:   "
+               WS-MISSING-IN-INVENTORY
+           DISPLAY "Missing from PRODUCTS.CSV:    "
+               WS-MISSING-IN-PRODUCTS
+           IF WS-INVENTORY-FULL-FLAG = 'Y'
+               DISPLAY "NOTE: INVENTORY.csv exceeded "
+                   WS-MAX-ITEMS " rows - " WS-SKIPPED-COUNT
+                   " row(s) skipped."
+           END-IF.
