@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGIN-TO-POS.
+
+       *> This program gates entry into the point-of-sale system. It
+       *> prompts for a username and PIN, looks for a matching record in
+       *> USERS.csv, and only CALLs POINT-OF-SALE-SYSTEM on a match.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "USERS.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       *> USERS.csv is the same one comma-delimited-per-user file
+       *> SIGNUP-TO-CSV appends to: USERNAME,PASSWORD,PIN,NAME,EMAIL,
+       *> CONTACT,ROLE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-FILE.
+       01  CSV-RECORD.
+           05  CSV-LINE        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CSV-STATUS          PIC XX.            *> USERS.csv status.
+           88  CSV-FILE-MISSING       VALUE "35".
+       01  WS-EOF-FLAG             PIC X VALUE "N".   *> Scan EOF flag.
+           88  AT-EOF                  VALUE "Y".
+
+       01  WS-LOGIN-USERNAME       PIC X(50) VALUE SPACES. *> Entered.
+       01  WS-LOGIN-PIN            PIC 9(6) VALUE 0.       *> Entered.
+
+       01  TEMP-USERNAME           PIC X(50). *> Username off the record.
+       01  TEMP-PASSWORD           PIC X(50). *> Password off the record.
+       01  TEMP-PIN                PIC X(10). *> PIN off the record.
+       01  TEMP-NAME               PIC X(50). *> Name off the record.
+       01  TEMP-EMAIL              PIC X(50). *> Email off the record.
+       01  TEMP-CONTACT            PIC X(15). *> Contact off the record.
+       01  TEMP-ROLE               PIC X(10). *> Role off the record.
+       01  WS-LOGIN-ROLE           PIC X(10) VALUE SPACES. *> Matched role.
+
+       01  WS-MATCH-FLAG           PIC X VALUE "N". *> Found valid login.
+           88  LOGIN-IS-VALID          VALUE "Y".
+       01  WS-ATTEMPT-COUNT        PIC 9 VALUE 0.   *> Login attempts.
+
+       PROCEDURE DIVISION.
+           DISPLAY "----------------------------------------"
+           DISPLAY "               LOGIN                    "
+           DISPLAY "----------------------------------------"
+
+           PERFORM CAPTURE-LOGIN-ATTEMPT
+               UNTIL LOGIN-IS-VALID OR WS-ATTEMPT-COUNT >= 3
+
+           IF LOGIN-IS-VALID
+               DISPLAY "Login successful. Welcome, "
+                   FUNCTION TRIM(WS-LOGIN-USERNAME) "."
+               CALL "POINT-OF-SALE-SYSTEM" USING WS-LOGIN-ROLE
+           ELSE
+               DISPLAY "Too many failed attempts. Access denied."
+           END-IF
+
+           STOP RUN.
+
+       *> Prompts for a username and PIN, then checks them against
+       *> USERS.csv.
+       CAPTURE-LOGIN-ATTEMPT.
+           ADD 1 TO WS-ATTEMPT-COUNT
+           DISPLAY "Enter Username: "
+           ACCEPT WS-LOGIN-USERNAME
+           DISPLAY "Enter PIN: "
+           ACCEPT WS-LOGIN-PIN
+           PERFORM CHECK-LOGIN-CREDENTIALS
+           IF NOT LOGIN-IS-VALID
+               DISPLAY "Invalid username or PIN. Try again."
+           END-IF.
+
+       *> Scans USERS.csv for a record whose username and PIN both match
+       *> what was just entered.
+       CHECK-LOGIN-CREDENTIALS.
+           MOVE "N" TO WS-MATCH-FLAG
+           OPEN INPUT CSV-FILE
+           IF CSV-FILE-MISSING
+               DISPLAY "USERS.csv not found - no accounts exist yet."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM READ-USER-RECORD UNTIL AT-EOF
+               CLOSE CSV-FILE
+           END-IF.
+
+       *> Reads one USERS.csv record and checks it against the attempt.
+       READ-USER-RECORD.
+           READ CSV-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   UNSTRING CSV-LINE DELIMITED BY ","
+                       INTO TEMP-USERNAME TEMP-PASSWORD TEMP-PIN
+                            TEMP-NAME TEMP-EMAIL TEMP-CONTACT TEMP-ROLE
+                   IF FUNCTION TRIM(TEMP-USERNAME) =
+                       FUNCTION TRIM(WS-LOGIN-USERNAME)
+                       AND FUNCTION NUMVAL(TEMP-PIN) = WS-LOGIN-PIN
+                       MOVE "Y" TO WS-MATCH-FLAG
+                       MOVE "Y" TO WS-EOF-FLAG
+                       MOVE TEMP-ROLE TO WS-LOGIN-ROLE
+                   END-IF
+           END-READ.
