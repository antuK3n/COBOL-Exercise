@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-BATCH-DRIVER.
+
+       *> This program is the end-of-day batch driver. Run once after
+       *> close, it performs three steps in order: reconcile
+       *> INVENTORY.csv against PRODUCTS.CSV, roll the day's
+       *> RECEIPT-LOG.csv up into a dated sales summary, and archive
+       *> USERS.csv/PRODUCTS.CSV/INVENTORY.csv. A checkpoint is written
+       *> after each step so a rerun on the same day picks up where the
+       *> last run left off instead of repeating completed steps.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCH-CHECKPOINT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PRODUCT-FILE ASSIGN TO "PRODUCTS.CSV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-PRODUCT-NAME
+               FILE STATUS IS WS-PRODUCT-STATUS.
+
+           SELECT PRODUCT-ARCHIVE-FILE ASSIGN TO WS-PRODUCT-ARCHIVE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRODUCT-ARCHIVE-STATUS.
+
+       *> BATCH-CHECKPOINT.dat holds one line, DATE,STEP, recording the
+       *> last step completed for that date.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD          PIC X(30).
+
+       *> PRODUCTS.CSV is the indexed catalog maintained by the
+       *> point-of-sale system (same layout as COBOL_POS.cbl /
+       *> COBOL_RECONCILE.cbl). Read sequentially here purely to export
+       *> a flat copy for the day's archive - a plain OS file copy of an
+       *> indexed file is not a reliable restore point.
+       FD  PRODUCT-FILE.
+       01  PRODUCT-RECORD.
+           05  PR-PRODUCT-NAME        PIC X(20). *> Key: product name.
+           05  PR-PRODUCT-QUANTITY    PIC 9(5).
+           05  PR-PRODUCT-PRICE       PIC 9(7).
+           05  PR-PRODUCT-TAXABLE     PIC X VALUE 'Y'. *> VAT status.
+
+       FD  PRODUCT-ARCHIVE-FILE.
+       01  PRODUCT-ARCHIVE-RECORD     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT-STATUS       PIC XX. *> BATCH-CHECKPOINT.dat status.
+           88  CHECKPOINT-MISSING         VALUE "35".
+
+       01  WS-TODAY-DATE               PIC 9(8). *> YYYYMMDD, from the OS.
+       01  WS-CP-DATE                  PIC 9(8). *> Date off the checkpoint.
+       01  WS-CP-STEP                  PIC 9.    *> Step off the checkpoint.
+       01  WS-LAST-STEP                PIC 9 VALUE 0. *> Highest step done.
+
+       01  WS-CP-DATE-X                PIC X(8). *> Unstring scratch.
+       01  WS-CP-STEP-X                PIC X(1). *> Unstring scratch.
+
+       01  WS-BATCH-COMMAND            PIC X(100). *> cmd /c line built.
+
+       01  WS-PRODUCT-STATUS           PIC XX. *> PRODUCTS.CSV status.
+           88  PRODUCT-MISSING             VALUE "35".
+       01  WS-PRODUCT-EOF-FLAG         PIC X VALUE 'N'.
+           88  PRODUCT-AT-EOF              VALUE 'Y'.
+       01  WS-PRODUCT-ARCHIVE-NAME     PIC X(40).
+       01  WS-PRODUCT-ARCHIVE-STATUS   PIC XX. *> Archive file status.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM READ-CHECKPOINT
+
+           IF WS-LAST-STEP < 1
+               PERFORM RECONCILE-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF WS-LAST-STEP < 2
+               PERFORM ROLLUP-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF WS-LAST-STEP < 3
+               PERFORM ARCHIVE-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           DISPLAY "End-of-day batch complete."
+           STOP RUN.
+
+       *> ----------------------------------------------------------
+       *> Reads the checkpoint left by a prior run today, if any, so a
+       *> rerun after a failure resumes instead of redoing finished
+       *> steps. A checkpoint from an earlier date is ignored - every
+       *> day starts fresh at step 0.
+       *> ----------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-STEP
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-MISSING
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       UNSTRING CHECKPOINT-RECORD DELIMITED BY ","
+                           INTO WS-CP-DATE-X WS-CP-STEP-X
+                       MOVE FUNCTION NUMVAL(WS-CP-DATE-X) TO WS-CP-DATE
+                       MOVE FUNCTION NUMVAL(WS-CP-STEP-X) TO WS-CP-STEP
+                       IF WS-CP-DATE = WS-TODAY-DATE
+                           MOVE WS-CP-STEP TO WS-LAST-STEP
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       *> ----------------------------------------------------------
+       *> Step 1: reconcile INVENTORY.csv against PRODUCTS.CSV.
+       *> RECONCILE-CATALOG is a standalone main program (it STOPs RUN
+       *> on its own), so it is shelled out to rather than CALLed
+       *> in-process, the same way CallBatchFile shells out to its
+       *> batch files.
+       *> ----------------------------------------------------------
+       RECONCILE-STEP.
+           DISPLAY "Step 1: reconciling inventory vs catalog..."
+           MOVE "cmd /c reconcile_catalog.bat" TO WS-BATCH-COMMAND
+           CALL "SYSTEM" USING WS-BATCH-COMMAND.
+
+       *> ----------------------------------------------------------
+       *> Step 2: run DAILY-SALES-REPORT over today's RECEIPT-LOG.csv
+       *> and capture its Z-report into a dated sales summary file so
+       *> it can be archived and read back later. DAILY-SALES-REPORT
+       *> filters to today's transactions itself, so reruns of this
+       *> step on the same day always produce the same totals.
+       *> ----------------------------------------------------------
+       ROLLUP-STEP.
+           DISPLAY "Step 2: rolling up today's sales..."
+           MOVE SPACES TO WS-BATCH-COMMAND
+           STRING "cmd /c DAILY-SALES-REPORT.exe > SALES_SUMMARY_"
+                      DELIMITED BY SIZE
+                  WS-TODAY-DATE              DELIMITED BY SIZE
+                  ".txt"                     DELIMITED BY SIZE
+               INTO WS-BATCH-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-BATCH-COMMAND.
+
+       *> ----------------------------------------------------------
+       *> Step 3: archive the three master files under today's date,
+       *> the same dated-copy convention CallBatchFile uses for its
+       *> pre-delete backups.
+       *> ----------------------------------------------------------
+       ARCHIVE-STEP.
+           DISPLAY "Step 3: archiving USERS/PRODUCTS/INVENTORY..."
+           PERFORM ARCHIVE-USERS-FILE
+           PERFORM ARCHIVE-PRODUCTS-FILE
+           PERFORM ARCHIVE-INVENTORY-FILE.
+
+       ARCHIVE-USERS-FILE.
+           MOVE SPACES TO WS-BATCH-COMMAND
+           STRING "cmd /c copy USERS.csv USERS_ARCHIVE_"
+                      DELIMITED BY SIZE
+                  WS-TODAY-DATE              DELIMITED BY SIZE
+                  ".csv"                     DELIMITED BY SIZE
+               INTO WS-BATCH-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-BATCH-COMMAND.
+
+       *> ----------------------------------------------------------
+       *> PRODUCTS.CSV is an indexed file (req 004), so an OS-level
+       *> byte copy is not a reliable restore point - an ISAM handler
+       *> is not guaranteed to keep the complete on-disk representation
+       *> in the single named file a "copy" command would capture. This
+       *> reads every record sequentially through the indexed file
+       *> handler instead and writes it out as a flat, comma-delimited
+       *> archive line, the same layout PRODUCT-RECORD already prints
+       *> to AUDIT.csv in COBOL_POS.cbl.
+       *> ----------------------------------------------------------
+       ARCHIVE-PRODUCTS-FILE.
+           MOVE SPACES TO WS-PRODUCT-ARCHIVE-NAME
+           STRING "PRODUCTS_ARCHIVE_" DELIMITED BY SIZE
+                  WS-TODAY-DATE       DELIMITED BY SIZE
+                  ".csv"              DELIMITED BY SIZE
+               INTO WS-PRODUCT-ARCHIVE-NAME
+           END-STRING
+
+           MOVE 'N' TO WS-PRODUCT-EOF-FLAG
+           OPEN INPUT PRODUCT-FILE
+           IF PRODUCT-MISSING
+               DISPLAY "PRODUCTS.CSV not found - nothing to archive."
+           ELSE
+               OPEN OUTPUT PRODUCT-ARCHIVE-FILE
+               PERFORM EXPORT-PRODUCT-RECORD UNTIL PRODUCT-AT-EOF
+               CLOSE PRODUCT-ARCHIVE-FILE
+               CLOSE PRODUCT-FILE
+           END-IF.
+
+       EXPORT-PRODUCT-RECORD.
+           READ PRODUCT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PRODUCT-EOF-FLAG
+               NOT AT END
+                   MOVE SPACES TO PRODUCT-ARCHIVE-RECORD
+                   STRING PR-PRODUCT-NAME     DELIMITED BY SIZE
+                          ","                 DELIMITED BY SIZE
+                          PR-PRODUCT-QUANTITY DELIMITED BY SIZE
+                          ","                 DELIMITED BY SIZE
+                          PR-PRODUCT-PRICE    DELIMITED BY SIZE
+                          ","                 DELIMITED BY SIZE
+                          PR-PRODUCT-TAXABLE  DELIMITED BY SIZE
+                       INTO PRODUCT-ARCHIVE-RECORD
+                   END-STRING
+                   WRITE PRODUCT-ARCHIVE-RECORD
+           END-READ.
+
+       ARCHIVE-INVENTORY-FILE.
+           MOVE SPACES TO WS-BATCH-COMMAND
+           STRING "cmd /c copy INVENTORY.csv INVENTORY_ARCHIVE_"
+                      DELIMITED BY SIZE
+                  WS-TODAY-DATE              DELIMITED BY SIZE
+                  ".csv"                     DELIMITED BY SIZE
+               INTO WS-BATCH-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-BATCH-COMMAND.
+
+       *> ----------------------------------------------------------
+       *> Records today's date and the step just finished so a restart
+       *> after this point skips everything already done.
+       *> ----------------------------------------------------------
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-LAST-STEP
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-TODAY-DATE     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-LAST-STEP       DELIMITED BY SIZE
+               INTO CHECKPOINT-RECORD
+           END-STRING
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
